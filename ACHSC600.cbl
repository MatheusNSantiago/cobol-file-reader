@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHSC600.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. SUBROTINA QUE RETORNA *
+      *                             A CLASSIFICACAO TAXONOMICA E       *
+      *                             CONTABIL DE UMA CONTA A PARTIR DA  *
+      *                             TABELA MESTRE ACHM600 (VIDE BOOK   *
+      *                             ACHKC600).                         *
+      * VRS002 08.08.2026 F7023235  PASSA A USAR O BOOK ACHKC600 NA    *
+      *                             LINKAGE (OS CAMPOS DE SAIDA FORAM  *
+      *                             NOMEADOS NO BOOK).                 *
+      * VRS003 08.08.2026 F7023235  CRITICA O LIMITE DE 5000 ITENS DE  *
+      *                             TB-ITEM E A ORDEM ASCENDENTE DE    *
+      *                             AGENCIA/CONTA EM ACHM600, EXIGIDA  *
+      *                             PELO SEARCH ALL, AO CARREGAR A     *
+      *                             TABELA.                            *
+      * VRS004 08.08.2026 F7023235  ACRESCENTA FILLER DE 4 POSICOES AO  *
+      *                             REGISTRO-ACHM600, QUE SOMAVA SO 46  *
+      *                             POSICOES SEM PREENCHER O RECORD     *
+      *                             CONTAINS 50 DECLARADO NA FD.        *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACHM600  ASSIGN TO UT-S-ACHM600
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACHM600
+           BLOCK  0
+           RECORD CONTAINS 50 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-ACHM600.
+           03  ACHM600-AGENCIA          PIC S9(005).
+           03  ACHM600-CONTA            PIC S9(011).
+           03  ACHM600-CD-CMCP          PIC S9(003) COMP-3.
+           03  ACHM600-CD-GR-MCP        PIC S9(003) COMP-3.
+           03  ACHM600-CD-LMCP          PIC S9(003) COMP-3.
+           03  ACHM600-CD-SMCP          PIC S9(003) COMP-3.
+           03  ACHM600-CD-CLSC-CTB-PAPL PIC S9(003) COMP-3.
+           03  ACHM600-DT-INC-VGC-CLSC  PIC X(10).
+           03  ACHM600-DT-FIM-VGC-CLSC  PIC X(10).
+           03  FILLER                   PIC X(004).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * TABELA DE CLASSIFICACAO CARREGADA NA PRIMEIRA CHAMADA.         *
+      *----------------------------------------------------------------*
+       01  TB-CLASSIFICACAO.
+           03  TB-QTDE              PIC S9(4) COMP     VALUE ZERO.
+           03  TB-ITEM  OCCURS 1 TO 5000 TIMES
+                        DEPENDING ON TB-QTDE
+                        ASCENDING KEY IS TB-AGENCIA TB-CONTA
+                        INDEXED BY TB-IDX.
+               05  TB-AGENCIA              PIC S9(005).
+               05  TB-CONTA                PIC S9(011).
+               05  TB-CD-CMCP              PIC S9(003) COMP-3.
+               05  TB-CD-GR-MCP            PIC S9(003) COMP-3.
+               05  TB-CD-LMCP              PIC S9(003) COMP-3.
+               05  TB-CD-SMCP              PIC S9(003) COMP-3.
+               05  TB-CD-CLSC-CTB-PAPL     PIC S9(003) COMP-3.
+               05  TB-DT-INC-VGC-CLSC      PIC X(10).
+               05  TB-DT-FIM-VGC-CLSC      PIC X(10).
+
+       01  WS-SWITCHES.
+           03  WS-SW-PRIMEIRA-VEZ   PIC X(01)          VALUE "S".
+               88  WS-PRIMEIRA-VEZ                      VALUE "S".
+           03  WS-SW-EOF-MESTRE     PIC X(01)          VALUE "N".
+               88  WS-EOF-MESTRE                        VALUE "Y".
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DA SUBROTINA - BOOK ACHKC600.                       *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  ACHSC600-PARM.
+           COPY ACHKC600.
+
+       PROCEDURE DIVISION USING ACHSC600-PARM.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           IF WS-PRIMEIRA-VEZ
+               PERFORM 1000-CARREGAR-TABELA THRU 1000-FIM
+               MOVE "N" TO WS-SW-PRIMEIRA-VEZ
+           END-IF.
+           PERFORM 2000-CLASSIFICAR THRU 2000-FIM.
+           GOBACK.
+
+      *================================================================*
+      * 1000-CARREGAR-TABELA - LE A TABELA MESTRE ACHM600 UMA UNICA    *
+      *                        VEZ E A MANTEM EM MEMORIA.              *
+      *================================================================*
+       1000-CARREGAR-TABELA.
+           MOVE ZERO TO TB-QTDE.
+           MOVE "N"  TO WS-SW-EOF-MESTRE.
+           OPEN INPUT ACHM600.
+           PERFORM 1100-LER-MESTRE THRU 1100-FIM.
+           PERFORM 1200-CARREGAR-ITEM THRU 1200-FIM
+               UNTIL WS-EOF-MESTRE.
+           CLOSE ACHM600.
+       1000-FIM.
+           EXIT.
+
+       1100-LER-MESTRE.
+           READ ACHM600
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-MESTRE
+           END-READ.
+       1100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1200-CARREGAR-ITEM - A TABELA TEM NO MAXIMO 5000 ITENS (TB-    *
+      *                      ITEM) E O SEARCH ALL EM 2000-CLASSIFICAR  *
+      *                      EXIGE QUE ACHM600 JA VENHA ORDENADO       *
+      *                      ASCENDENTE POR AGENCIA/CONTA; AS DUAS     *
+      *                      CONDICOES SAO CRITICADAS AQUI, ANTES DE   *
+      *                      GRAVAR O ITEM NA TABELA.                  *
+      *----------------------------------------------------------------*
+       1200-CARREGAR-ITEM.
+           IF TB-QTDE = 5000
+               DISPLAY "ACHSC600 - ACHM600 EXCEDE O LIMITE DE 5000 "
+                       "ITENS DE TB-ITEM. EXECUCAO ABORTADA."
+               STOP RUN
+           END-IF.
+           IF TB-QTDE > ZERO
+               IF ACHM600-AGENCIA < TB-AGENCIA(TB-QTDE)
+                  OR (ACHM600-AGENCIA = TB-AGENCIA(TB-QTDE)
+                      AND ACHM600-CONTA < TB-CONTA(TB-QTDE))
+                   DISPLAY "ACHSC600 - ACHM600 FORA DE ORDEM POR "
+                           "AGENCIA/CONTA NO REGISTRO "
+                           ACHM600-AGENCIA "/" ACHM600-CONTA
+                           ". EXECUCAO ABORTADA."
+                   STOP RUN
+               END-IF
+           END-IF.
+           ADD 1 TO TB-QTDE.
+           MOVE ACHM600-AGENCIA          TO TB-AGENCIA(TB-QTDE).
+           MOVE ACHM600-CONTA            TO TB-CONTA(TB-QTDE).
+           MOVE ACHM600-CD-CMCP          TO TB-CD-CMCP(TB-QTDE).
+           MOVE ACHM600-CD-GR-MCP        TO TB-CD-GR-MCP(TB-QTDE).
+           MOVE ACHM600-CD-LMCP          TO TB-CD-LMCP(TB-QTDE).
+           MOVE ACHM600-CD-SMCP          TO TB-CD-SMCP(TB-QTDE).
+           MOVE ACHM600-CD-CLSC-CTB-PAPL TO TB-CD-CLSC-CTB-PAPL(TB-QTDE).
+           MOVE ACHM600-DT-INC-VGC-CLSC  TO TB-DT-INC-VGC-CLSC(TB-QTDE).
+           MOVE ACHM600-DT-FIM-VGC-CLSC  TO TB-DT-FIM-VGC-CLSC(TB-QTDE).
+           PERFORM 1100-LER-MESTRE THRU 1100-FIM.
+       1200-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-CLASSIFICAR - PROCURA AGENCIA/CONTA NA TABELA E DEVOLVE   *
+      *                    A CLASSIFICACAO OU O ERRO EM ACHSC600-ERRO.*
+      *================================================================*
+       2000-CLASSIFICAR.
+           MOVE ZERO   TO ACHSC600-CD-SQL.
+           MOVE ZERO   TO ACHSC600-CD-RTN.
+           MOVE SPACES TO ACHSC600-MSG-RTN.
+           SEARCH ALL TB-ITEM
+               AT END
+                   PERFORM 2200-NAO-ENCONTRADA THRU 2200-FIM
+               WHEN TB-AGENCIA(TB-IDX) = ACHSC600-AGENCIA
+                AND TB-CONTA(TB-IDX)   = ACHSC600-CONTA
+                   PERFORM 2100-ENCONTRADA THRU 2100-FIM
+           END-SEARCH.
+       2000-FIM.
+           EXIT.
+
+       2100-ENCONTRADA.
+           MOVE TB-CD-CMCP(TB-IDX)          TO ACHSC600-CD-CMCP.
+           MOVE TB-CD-GR-MCP(TB-IDX)        TO ACHSC600-CD-GR-MCP.
+           MOVE TB-CD-LMCP(TB-IDX)          TO ACHSC600-CD-LMCP.
+           MOVE TB-CD-SMCP(TB-IDX)          TO ACHSC600-CD-SMCP.
+           MOVE TB-CD-CLSC-CTB-PAPL(TB-IDX) TO ACHSC600-CD-CLSC-CTB-PAPL.
+           MOVE TB-DT-INC-VGC-CLSC(TB-IDX)  TO ACHSC600-DT-INC-VGC-CLSC.
+           MOVE TB-DT-FIM-VGC-CLSC(TB-IDX)  TO ACHSC600-DT-FIM-VGC-CLSC.
+           MOVE ZERO                        TO ACHSC600-CD-RTN.
+       2100-FIM.
+           EXIT.
+
+       2200-NAO-ENCONTRADA.
+           MOVE 1404 TO ACHSC600-CD-RTN.
+           MOVE ZERO TO ACHSC600-CD-SQL.
+           MOVE "CONTA SEM CLASSIFICACAO CADASTRADA EM ACHM600"
+               TO ACHSC600-MSG-RTN.
+       2200-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
