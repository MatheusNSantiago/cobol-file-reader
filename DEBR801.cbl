@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR801.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. RELATORIO LIMITE X    *
+      *                             UTILIZACAO DO CHEQUE ESPECIAL,     *
+      *                             AGRUPADO POR DEB307-SUPER E        *
+      *                             DEB307-AGENCIA, COM DESTAQUE PARA  *
+      *                             CONTAS BLOQUEADAS PELO COR         *
+      *                             (DEB307-LIM-FUTURO = 777777).      *
+      * VRS002 08.08.2026 F7023235  ORDENA O TDEB307 POR SUPER/AGENCIA *
+      *                             ANTES DA QUEBRA DE CONTROLE; O     *
+      *                             EXTRATO CHEGA FISICAMENTE EM       *
+      *                             ORDEM DE AGENCIA/CONTA (INDICE     *
+      *                             CLUSTER IDEB307A), NAO DE SUPER,   *
+      *                             O QUE REPETIA CABECALHO.           *
+      * VRS003 08.08.2026 F7023235  ALARGA WS-DET-LIMITE, WS-DET-LIM-  *
+      *                             FUTURO E WS-DET-LIM-MES-ANT DE 12  *
+      *                             PARA 13 POSICOES, ACOMPANHANDO O   *
+      *                             TAMANHO REAL DE DEB307-LIMITE/     *
+      *                             LIM-FUTURO/LIM-MES-ANT (PIC        *
+      *                             S9(13)V COMP-3) - O CAMPO ANTERIOR *
+      *                             TRUNCAVA O DIGITO MAIS SIGNIFICA-  *
+      *                             TIVO EM CONTAS DE LIMITE ALTO.     *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL801  ASSIGN TO UT-S-DEBL801
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORTWK801 ASSIGN TO UT-S-SORTWK801.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+       SD  SORTWK801.
+       01  REGISTRO-SORTWK801.
+           03  SORTWK801-SUPER        PIC S9(004) COMP.
+           03  SORTWK801-AGENCIA      PIC S9(005)V COMP-3.
+           03  SORTWK801-DETALHE      PIC X(371).
+
+       FD  DEBL801
+           BLOCK  0
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL801           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DA SUBROTINA DE FORMATACAO MONETARIA (BOOK          *
+      * DEBFK900) USADA PARA IMPRIMIR DEB307-EXTRA-LIMIT.              *
+      *----------------------------------------------------------------*
+       01  DEBF900-PARM.
+           COPY DEBFK900.
+
+       01  WS-LINHA-CABECALHO.
+           03  FILLER                 PIC X(006)  VALUE "SUPER ".
+           03  WS-CAB-SUPER           PIC ZZZ9.
+           03  FILLER                 PIC X(005)  VALUE " AG. ".
+           03  WS-CAB-AGENCIA         PIC ZZZZ9.
+           03  FILLER                 PIC X(094)  VALUE SPACES.
+
+       01  WS-LINHA-DETALHE.
+           03  WS-DET-CONTA           PIC ZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-LIMITE          PIC ZZZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-LIM-FUTURO      PIC ZZZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-LIM-MES-ANT     PIC ZZZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-EXTRA-LIMIT     PIC -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-UTIL-LIMITE     PIC 9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-CALLOUT         PIC X(025)  VALUE SPACES.
+           03  FILLER                 PIC X(031)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307       PIC X(01)   VALUE "N".
+               88  WS-EOF-DEB307                   VALUE "Y".
+           03  WS-SW-EOF-SORTWK       PIC X(01)   VALUE "N".
+               88  WS-EOF-SORTWK                    VALUE "Y".
+           03  WS-SW-PRIMEIRO         PIC X(01)   VALUE "S".
+               88  WS-PRIMEIRO-REGISTRO             VALUE "S".
+
+       01  WS-SUPER-ANTERIOR          PIC S9(04) COMP  VALUE ZERO.
+       01  WS-AGENCIA-ANTERIOR        PIC S9(04) COMP  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-FIM.
+           SORT SORTWK801
+               ON ASCENDING KEY SORTWK801-SUPER SORTWK801-AGENCIA
+               INPUT PROCEDURE 1050-CARREGAR-SORTWK THRU 1050-FIM
+               OUTPUT PROCEDURE 2000-PROCESSAR THRU 2000-FIM.
+           PERFORM 8000-ENCERRAR      THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT DEBL801.
+       1000-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1050-CARREGAR-SORTWK - PROCEDIMENTO DE ENTRADA DO SORT. O      *
+      *                        TDEB307 CHEGA FISICAMENTE EM ORDEM DE   *
+      *                        AGENCIA/CONTA (INDICE CLUSTER           *
+      *                        IDEB307A); AQUI CADA REGISTRO E         *
+      *                        LIBERADO PARA O TRABALHO DE             *
+      *                        ORDENACAO COM SUPER/AGENCIA COMO        *
+      *                        CHAVE, QUE E A ORDEM EXIGIDA PELA       *
+      *                        QUEBRA DE CONTROLE DE 2000-PROCESSAR.   *
+      *----------------------------------------------------------------*
+       1050-CARREGAR-SORTWK.
+           PERFORM 1060-LER-DEB307 THRU 1060-FIM.
+           PERFORM 1070-LIBERAR-ITEM THRU 1070-FIM
+               UNTIL WS-EOF-DEB307.
+       1050-FIM.
+           EXIT.
+
+       1060-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       1060-FIM.
+           EXIT.
+
+       1070-LIBERAR-ITEM.
+           MOVE DEB307-SUPER    TO SORTWK801-SUPER.
+           MOVE DEB307-AGENCIA  TO SORTWK801-AGENCIA.
+           MOVE DCLTDEB307      TO SORTWK801-DETALHE.
+           RELEASE REGISTRO-SORTWK801.
+           PERFORM 1060-LER-DEB307 THRU 1060-FIM.
+       1070-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - PROCEDIMENTO DE SAIDA DO SORT.                *
+      *================================================================*
+       2000-PROCESSAR.
+           PERFORM 2100-RETORNAR-SORTWK THRU 2100-FIM.
+           PERFORM 2020-TRATAR-REGISTRO THRU 2020-FIM
+               UNTIL WS-EOF-SORTWK.
+       2000-FIM.
+           EXIT.
+
+       2020-TRATAR-REGISTRO.
+           IF WS-PRIMEIRO-REGISTRO
+              OR DEB307-SUPER   NOT = WS-SUPER-ANTERIOR
+              OR DEB307-AGENCIA NOT = WS-AGENCIA-ANTERIOR
+               PERFORM 2200-IMPRIMIR-CABECALHO THRU 2200-FIM
+           END-IF.
+           PERFORM 2300-IMPRIMIR-DETALHE THRU 2300-FIM.
+           PERFORM 2100-RETORNAR-SORTWK THRU 2100-FIM.
+       2020-FIM.
+           EXIT.
+
+       2100-RETORNAR-SORTWK.
+           RETURN SORTWK801
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-SORTWK
+           END-RETURN.
+           IF NOT WS-EOF-SORTWK
+               MOVE SORTWK801-DETALHE TO DCLTDEB307
+           END-IF.
+       2100-FIM.
+           EXIT.
+
+       2200-IMPRIMIR-CABECALHO.
+           MOVE SPACES       TO WS-LINHA-CABECALHO.
+           MOVE DEB307-SUPER   TO WS-CAB-SUPER.
+           MOVE DEB307-AGENCIA TO WS-CAB-AGENCIA.
+           MOVE WS-LINHA-CABECALHO TO REGISTRO-DEBL801.
+           WRITE REGISTRO-DEBL801.
+           MOVE DEB307-SUPER   TO WS-SUPER-ANTERIOR.
+           MOVE DEB307-AGENCIA TO WS-AGENCIA-ANTERIOR.
+           MOVE "N" TO WS-SW-PRIMEIRO.
+       2200-FIM.
+           EXIT.
+
+       2300-IMPRIMIR-DETALHE.
+           MOVE SPACES           TO WS-LINHA-DETALHE.
+           MOVE DEB307-CONTA       TO WS-DET-CONTA.
+           MOVE DEB307-LIMITE      TO WS-DET-LIMITE.
+           MOVE DEB307-LIM-FUTURO  TO WS-DET-LIM-FUTURO.
+           MOVE DEB307-LIM-MES-ANT TO WS-DET-LIM-MES-ANT.
+           MOVE DEB307-EXTRA-LIMIT TO DEBF900-VALOR.
+           CALL "DEBF900" USING DEBF900-PARM.
+           MOVE DEBF900-VALOR-FMT  TO WS-DET-EXTRA-LIMIT.
+           MOVE DEB307-UTIL-LIMITE TO WS-DET-UTIL-LIMITE.
+           IF DEB307-LIM-FUTURO = 777777
+               MOVE "*** BLOQUEADO PELO COR ***" TO WS-DET-CALLOUT
+           END-IF.
+           MOVE WS-LINHA-DETALHE TO REGISTRO-DEBL801.
+           WRITE REGISTRO-DEBL801.
+       2300-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB307.
+           CLOSE DEBL801.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
