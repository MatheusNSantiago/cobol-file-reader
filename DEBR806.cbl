@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR806.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. VALIDA SE A RESTRICAO *
+      *                             DEB307-RESTR-CCF ESTA VENCIDA,     *
+      *                             COMPARANDO DEB307-DT-ATU-CCF COM A *
+      *                             DATA ATUAL E O NUMERO DE DIAS      *
+      *                             LIMITE INFORMADO EM DEBP806.       *
+      * VRS002 08.08.2026 F7023235  SO VERIFICA O VENCIMENTO QUANDO    *
+      *                             DEB307-DT-ATU-CCF ESTIVER          *
+      *                             PREENCHIDA - CONTAS JA EXISTENTES  *
+      *                             ANTES DESTE CAMPO TER SIDO CRIADO  *
+      *                             FICAM COM A DATA EM BRANCO E NAO   *
+      *                             PODEM SER CONVERTIDAS.             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBP806  ASSIGN TO UT-S-DEBP806
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL806  ASSIGN TO UT-S-DEBL806
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+      *----------------------------------------------------------------*
+      * CARTAO DE PARAMETRO - NUMERO DE DIAS LIMITE PARA A RESTRICAO   *
+      * DEB307-RESTR-CCF SER CONSIDERADA VENCIDA.                      *
+      *----------------------------------------------------------------*
+       FD  DEBP806
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBP806.
+           03  DEBP806-DIAS-LIMITE    PIC 9(003).
+           03  FILLER                 PIC X(077).
+
+       FD  DEBL806
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL806.
+           03  DEBL806-AGENCIA        PIC 9(005).
+           03  DEBL806-CONTA          PIC 9(011).
+           03  DEBL806-RESTR-CCF      PIC 9(001).
+           03  DEBL806-DT-ATU-CCF     PIC X(010).
+           03  DEBL806-DIAS-DECORR    PIC 9(005).
+           03  FILLER                 PIC X(048).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+       01  WS-DIAS-LIMITE             PIC 9(003)       VALUE ZERO.
+       01  WS-DATA-ATUAL-AMD          PIC 9(008)       VALUE ZERO.
+       01  WS-DATA-CCF-AMD            PIC 9(008)       VALUE ZERO.
+       01  WS-JULIANO-ATUAL           PIC S9(009) COMP.
+       01  WS-JULIANO-CCF             PIC S9(009) COMP.
+       01  WS-DIAS-DECORRIDOS         PIC S9(009) COMP.
+
+       01  WS-ANO                     PIC X(004)       VALUE SPACES.
+       01  WS-MES                     PIC X(002)       VALUE SPACES.
+       01  WS-DIA                     PIC X(002)       VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307       PIC X(01)        VALUE "N".
+               88  WS-EOF-DEB307                        VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEBP806.
+           READ DEBP806.
+           MOVE DEBP806-DIAS-LIMITE TO WS-DIAS-LIMITE.
+           CLOSE DEBP806.
+
+           ACCEPT WS-DATA-ATUAL-AMD FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL-AMD)
+               TO WS-JULIANO-ATUAL.
+
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT DEBL806.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR                                                  *
+      *================================================================*
+       2000-PROCESSAR.
+           IF DEB307-RESTR-CCF NOT = ZERO
+              AND DEB307-DT-ATU-CCF NOT = SPACES
+               PERFORM 2200-VERIFICAR-VENCIMENTO THRU 2200-FIM
+           END-IF.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+       2200-VERIFICAR-VENCIMENTO.
+           UNSTRING DEB307-DT-ATU-CCF DELIMITED BY "-"
+               INTO WS-ANO WS-MES WS-DIA.
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED BY SIZE INTO WS-DATA-CCF-AMD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-DATA-CCF-AMD)
+               TO WS-JULIANO-CCF.
+           SUBTRACT WS-JULIANO-CCF FROM WS-JULIANO-ATUAL
+               GIVING WS-DIAS-DECORRIDOS.
+           IF WS-DIAS-DECORRIDOS > WS-DIAS-LIMITE
+               PERFORM 2300-GRAVAR-EXCECAO THRU 2300-FIM
+           END-IF.
+       2200-FIM.
+           EXIT.
+
+       2300-GRAVAR-EXCECAO.
+           MOVE DEB307-AGENCIA      TO DEBL806-AGENCIA.
+           MOVE DEB307-CONTA        TO DEBL806-CONTA.
+           MOVE DEB307-RESTR-CCF    TO DEBL806-RESTR-CCF.
+           MOVE DEB307-DT-ATU-CCF   TO DEBL806-DT-ATU-CCF.
+           MOVE WS-DIAS-DECORRIDOS  TO DEBL806-DIAS-DECORR.
+           WRITE REGISTRO-DEBL806.
+       2300-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB307.
+           CLOSE DEBL806.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
