@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBA811.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. CASAMENTO DO ARQUIVO  *
+      *                             DE TRANSACOES DEBT811 COM O        *
+      *                             DEB307, APLICANDO AS ALTERACOES DE *
+      *                             DEB307-INDICADORES (RESTRICOES) E  *
+      *                             GRAVANDO TRILHA DE AUDITORIA COM O *
+      *                             VALOR ANTIGO, O NOVO E A DATA/HORA *
+      *                             DA ALTERACAO.                      *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBT811  ASSIGN TO UT-S-DEBT811
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEB307S  ASSIGN TO UT-S-DEBK307S
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL811  ASSIGN TO UT-S-DEBL811
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+      *----------------------------------------------------------------*
+      * ARQUIVO DE TRANSACOES COM O NOVO VALOR DE DEB307-INDICADORES   *
+      * (DEB307-RESTRICOES) PARA A AGENCIA/CONTA INFORMADA. ORDENADO   *
+      * POR AGENCIA/CONTA ASCENDENTE, COMO O DEB307.                   *
+      *----------------------------------------------------------------*
+       FD  DEBT811
+           BLOCK  0
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBT811.
+           03  DEBT811-AGENCIA           PIC 9(005).
+           03  DEBT811-CONTA             PIC 9(011).
+           03  DEBT811-RESTRICOES-NOVO   PIC 9(013).
+           03  FILLER                    PIC X(001).
+
+      *----------------------------------------------------------------*
+      * NOVA GERACAO DO DEB307, JA COM AS ALTERACOES APLICADAS.        *
+      *----------------------------------------------------------------*
+       FD  DEB307S
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEB307S           PIC X(371).
+
+      *----------------------------------------------------------------*
+      * TRILHA DE AUDITORIA DAS ALTERACOES EM DEB307-INDICADORES.      *
+      *----------------------------------------------------------------*
+       FD  DEBL811
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL811.
+           03  DEBL811-AGENCIA           PIC 9(005).
+           03  DEBL811-CONTA             PIC 9(011).
+           03  DEBL811-RESTRICOES-ANTIGO PIC 9(013).
+           03  DEBL811-RESTRICOES-NOVO   PIC 9(013).
+           03  DEBL811-DATA-HORA         PIC X(014).
+           03  DEBL811-STATUS            PIC X(014).
+           03  FILLER                    PIC X(010).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+       01  WS-AGENCIA-ALTA             PIC S9(05)V COMP-3 VALUE 99999.
+       01  WS-CONTA-ALTA               PIC S9(11)V COMP-3
+                                       VALUE 99999999999.
+
+       01  WS-DATA-ATUAL               PIC 9(008)        VALUE ZERO.
+       01  WS-HORA-ATUAL               PIC 9(008)        VALUE ZERO.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307        PIC X(01)         VALUE "N".
+               88  WS-EOF-DEB307                          VALUE "Y".
+           03  WS-SW-EOF-DEBT811       PIC X(01)         VALUE "N".
+               88  WS-EOF-DEBT811                         VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB307 AND WS-EOF-DEBT811.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN INPUT  DEBT811.
+           OPEN OUTPUT DEB307S.
+           OPEN OUTPUT DEBL811.
+           PERFORM 2100-LER-DEB307  THRU 2100-FIM.
+           PERFORM 2200-LER-DEBT811 THRU 2200-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - CASAMENTO DEB307 X DEBT811 POR AGENCIA/CONTA. *
+      *                  QUANDO OS DOIS ARQUIVOS SE ESGOTAM, AS CHAVES *
+      *                  ALTAS FORCAM O LACO A PARAR (VIDE 1000/2100   *
+      *                  E 2200).                                     *
+      *================================================================*
+       2000-PROCESSAR.
+           EVALUATE TRUE
+               WHEN DEB307-AGENCIA < DEBT811-AGENCIA
+                   PERFORM 2300-GRAVAR-SEM-ALTERACAO THRU 2300-FIM
+               WHEN DEB307-AGENCIA > DEBT811-AGENCIA
+                   PERFORM 2400-TRANSACAO-SEM-CONTA  THRU 2400-FIM
+               WHEN DEB307-CONTA   < DEBT811-CONTA
+                   PERFORM 2300-GRAVAR-SEM-ALTERACAO THRU 2300-FIM
+               WHEN DEB307-CONTA   > DEBT811-CONTA
+                   PERFORM 2400-TRANSACAO-SEM-CONTA  THRU 2400-FIM
+               WHEN OTHER
+                   PERFORM 2500-APLICAR-ALTERACAO    THRU 2500-FIM
+           END-EVALUATE.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+                   MOVE WS-AGENCIA-ALTA TO DEB307-AGENCIA
+                   MOVE WS-CONTA-ALTA   TO DEB307-CONTA
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+       2200-LER-DEBT811.
+           READ DEBT811
+               AT END
+                   MOVE "Y"             TO WS-SW-EOF-DEBT811
+                   MOVE 99999            TO DEBT811-AGENCIA
+                   MOVE 99999999999      TO DEBT811-CONTA
+           END-READ.
+       2200-FIM.
+           EXIT.
+
+       2300-GRAVAR-SEM-ALTERACAO.
+           MOVE DCLTDEB307 TO REGISTRO-DEB307S.
+           WRITE REGISTRO-DEB307S.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2300-FIM.
+           EXIT.
+
+       2400-TRANSACAO-SEM-CONTA.
+           MOVE DEBT811-AGENCIA         TO DEBL811-AGENCIA.
+           MOVE DEBT811-CONTA           TO DEBL811-CONTA.
+           MOVE ZERO                    TO DEBL811-RESTRICOES-ANTIGO.
+           MOVE DEBT811-RESTRICOES-NOVO TO DEBL811-RESTRICOES-NOVO.
+           MOVE "CONTA NAO ENCONTRADA"  TO DEBL811-STATUS.
+           PERFORM 2600-CARIMBAR-DATA-HORA THRU 2600-FIM.
+           WRITE REGISTRO-DEBL811.
+           PERFORM 2200-LER-DEBT811 THRU 2200-FIM.
+       2400-FIM.
+           EXIT.
+
+       2500-APLICAR-ALTERACAO.
+           MOVE DEB307-AGENCIA          TO DEBL811-AGENCIA.
+           MOVE DEB307-CONTA            TO DEBL811-CONTA.
+           MOVE DEB307-INDICADORES      TO DEBL811-RESTRICOES-ANTIGO.
+           MOVE DEBT811-RESTRICOES-NOVO TO DEB307-INDICADORES.
+           MOVE DEBT811-RESTRICOES-NOVO TO DEBL811-RESTRICOES-NOVO.
+           MOVE "ALTERADA"              TO DEBL811-STATUS.
+           PERFORM 2600-CARIMBAR-DATA-HORA THRU 2600-FIM.
+           WRITE REGISTRO-DEBL811.
+           MOVE DCLTDEB307 TO REGISTRO-DEB307S.
+           WRITE REGISTRO-DEB307S.
+           PERFORM 2100-LER-DEB307  THRU 2100-FIM.
+           PERFORM 2200-LER-DEBT811 THRU 2200-FIM.
+       2500-FIM.
+           EXIT.
+
+       2600-CARIMBAR-DATA-HORA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           STRING WS-DATA-ATUAL WS-HORA-ATUAL (1:6)
+               DELIMITED BY SIZE INTO DEBL811-DATA-HORA.
+       2600-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB307.
+           CLOSE DEBT811.
+           CLOSE DEB307S.
+           CLOSE DEBL811.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
