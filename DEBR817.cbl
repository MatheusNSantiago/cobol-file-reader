@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR817.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. CRUZAMENTO DA         *
+      *                             DISTRIBUICAO DE CONTAS POR         *
+      *                             SEGMENTO (DEB307-IND-MALA) CONTRA  *
+      *                             TIPO DE PESSOA (DEB307-PESSOA) E   *
+      *                             SITUACAO DA CONTA (DEB307-SITUACAO)*
+      * VRS002 08.08.2026 F7023235  PASSA A CHAVEAR A TABELA PELO PAR  *
+      *                             (DEB307-PESSOA, DEB307-IND-MALA) - *
+      *                             O MESMO CODIGO DE IND-MALA TEM     *
+      *                             SIGNIFICADO DIFERENTE PARA PF E PJ,*
+      *                             POR ISSO NAO PODE SER AGRUPADO SO  *
+      *                             PELO IND-MALA.                     *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL817  ASSIGN TO UT-S-DEBL817
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+       FD  DEBL817
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL817           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+      *----------------------------------------------------------------*
+      * TABELA DE ACUMULO POR SEGMENTO (DEB307-IND-MALA), CRUZANDO     *
+      * CADA SEGMENTO CONTRA O TIPO DE PESSOA E A SITUACAO DA CONTA. A *
+      * CHAVE DA TABELA E O PAR (DEB307-PESSOA, DEB307-IND-MALA), POIS *
+      * O MESMO CODIGO DE IND-MALA REPRESENTA FAIXAS DE RELACIONAMENTO *
+      * DIFERENTES PARA PESSOA FISICA E PESSOA JURIDICA.               *
+      *----------------------------------------------------------------*
+       01  WS-TAB-SEGMENTO.
+           03  WS-TAB-MAX           PIC S9(4) COMP    VALUE ZERO.
+           03  WS-TAB-ITEM          OCCURS 30 TIMES.
+               05  WS-TAB-PESSOA        PIC S9(01)V COMP-3.
+               05  WS-TAB-IND-MALA      PIC S9(01)V COMP-3.
+               05  WS-TAB-QT-TOTAL      PIC S9(09) COMP   VALUE ZERO.
+               05  WS-TAB-QT-PF         PIC S9(09) COMP   VALUE ZERO.
+               05  WS-TAB-QT-PJ         PIC S9(09) COMP   VALUE ZERO.
+               05  WS-TAB-QT-OUTROS     PIC S9(09) COMP   VALUE ZERO.
+               05  WS-TAB-QT-ATIVA      PIC S9(09) COMP   VALUE ZERO.
+               05  WS-TAB-QT-ENCERRADA  PIC S9(09) COMP   VALUE ZERO.
+
+       01  WS-IDX                   PIC S9(4) COMP     VALUE ZERO.
+
+       01  WS-LINHA-CABECALHO.
+           03  FILLER  PIC X(20) VALUE "PES SEGM   TOTAL    ".
+           03  FILLER  PIC X(20) VALUE "   PF       PJ   OUT".
+           03  FILLER  PIC X(20) VALUE "ROS    ATIVA ENCERRA".
+           03  FILLER  PIC X(20) VALUE "DA                  ".
+
+       01  WS-LINHA-DETALHE.
+           03  WS-DET-PESSOA         PIC ---9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-IND-MALA       PIC ---9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-TOTAL          PIC ZZZZZZZ9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-PF             PIC ZZZZZZZ9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-PJ             PIC ZZZZZZZ9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-OUTROS         PIC ZZZZZZZ9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-ATIVA          PIC ZZZZZZZ9.
+           03  FILLER                PIC X(001)  VALUE SPACE.
+           03  WS-DET-ENCERRADA      PIC ZZZZZZZ9.
+           03  FILLER                PIC X(017)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307      PIC X(01)   VALUE "N".
+               88  WS-EOF-DEB307                  VALUE "Y".
+           03  WS-SW-ACHOU           PIC X(01)   VALUE "N".
+               88  WS-ACHOU                        VALUE "Y".
+
+      *----------------------------------------------------------------*
+      * DEB307-SITUACAO - ESTADOS DE CONTA ENCERRADA.                 *
+      *----------------------------------------------------------------*
+       01  WS-SITUACAO-CHAVE         PIC S9(01)  VALUE ZERO.
+           88  WS-CONTA-ENCERRADA    VALUES 5 6 9.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT DEBL817.
+           MOVE ZERO TO WS-TAB-MAX.
+           MOVE WS-LINHA-CABECALHO TO REGISTRO-DEBL817.
+           WRITE REGISTRO-DEBL817.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR                                                 *
+      *================================================================*
+       2000-PROCESSAR.
+           PERFORM 2200-ACUMULAR THRU 2200-FIM.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-ACUMULAR - LOCALIZA (OU CRIA) O ITEM DA TABELA PARA O     *
+      *                 SEGMENTO DA CONTA ATUAL E SOMA NOS CONTADORES  *
+      *                 DE PESSOA E DE SITUACAO QUE SE APLICAM.        *
+      *----------------------------------------------------------------*
+       2200-ACUMULAR.
+           PERFORM 2210-LOCALIZAR-SEGMENTO THRU 2210-FIM.
+           ADD 1 TO WS-TAB-QT-TOTAL(WS-IDX).
+           EVALUATE DEB307-PESSOA
+               WHEN 1
+                   ADD 1 TO WS-TAB-QT-PF(WS-IDX)
+               WHEN 2
+                   ADD 1 TO WS-TAB-QT-PJ(WS-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-TAB-QT-OUTROS(WS-IDX)
+           END-EVALUATE.
+           MOVE DEB307-SITUACAO TO WS-SITUACAO-CHAVE.
+           IF WS-CONTA-ENCERRADA
+               ADD 1 TO WS-TAB-QT-ENCERRADA(WS-IDX)
+           ELSE
+               IF DEB307-SITUACAO = 3
+                   ADD 1 TO WS-TAB-QT-ATIVA(WS-IDX)
+               END-IF
+           END-IF.
+       2200-FIM.
+           EXIT.
+
+       2210-LOCALIZAR-SEGMENTO.
+           MOVE "N" TO WS-SW-ACHOU.
+           MOVE 1 TO WS-IDX.
+           PERFORM 2220-COMPARAR-SEGMENTO THRU 2220-FIM
+               UNTIL WS-IDX > WS-TAB-MAX OR WS-ACHOU.
+           IF NOT WS-ACHOU
+               ADD 1 TO WS-TAB-MAX
+               MOVE DEB307-PESSOA   TO WS-TAB-PESSOA(WS-TAB-MAX)
+               MOVE DEB307-IND-MALA TO WS-TAB-IND-MALA(WS-TAB-MAX)
+               MOVE WS-TAB-MAX TO WS-IDX
+           END-IF.
+       2210-FIM.
+           EXIT.
+
+       2220-COMPARAR-SEGMENTO.
+           IF WS-TAB-PESSOA(WS-IDX)   = DEB307-PESSOA
+              AND WS-TAB-IND-MALA(WS-IDX) = DEB307-IND-MALA
+               MOVE "Y" TO WS-SW-ACHOU
+           ELSE
+               ADD 1 TO WS-IDX
+           END-IF.
+       2220-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR - GRAVA UMA LINHA POR SEGMENTO E FECHA OS        *
+      *                 ARQUIVOS.                                     *
+      *================================================================*
+       8000-ENCERRAR.
+           MOVE 1 TO WS-IDX.
+           PERFORM 8100-GRAVAR-LINHA THRU 8100-FIM
+               UNTIL WS-IDX > WS-TAB-MAX.
+           CLOSE DEB307.
+           CLOSE DEBL817.
+       8000-FIM.
+           EXIT.
+
+       8100-GRAVAR-LINHA.
+           MOVE SPACES TO WS-LINHA-DETALHE.
+           MOVE WS-TAB-PESSOA(WS-IDX)       TO WS-DET-PESSOA.
+           MOVE WS-TAB-IND-MALA(WS-IDX)     TO WS-DET-IND-MALA.
+           MOVE WS-TAB-QT-TOTAL(WS-IDX)     TO WS-DET-TOTAL.
+           MOVE WS-TAB-QT-PF(WS-IDX)        TO WS-DET-PF.
+           MOVE WS-TAB-QT-PJ(WS-IDX)        TO WS-DET-PJ.
+           MOVE WS-TAB-QT-OUTROS(WS-IDX)    TO WS-DET-OUTROS.
+           MOVE WS-TAB-QT-ATIVA(WS-IDX)     TO WS-DET-ATIVA.
+           MOVE WS-TAB-QT-ENCERRADA(WS-IDX) TO WS-DET-ENCERRADA.
+           MOVE WS-LINHA-DETALHE TO REGISTRO-DEBL817.
+           WRITE REGISTRO-DEBL817.
+           ADD 1 TO WS-IDX.
+       8100-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
