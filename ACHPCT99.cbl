@@ -1,46 +1,624 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACHPCT99.
        AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 01.03.2024 F7023235  IMPLANTACAO (STUB).                *
+      * VRS002 08.08.2026 F7023235  GERA O EXTRATO ACH601S A PARTIR    *
+      *                             DO DEB307, CONTANDO AS CONTAS QUE  *
+      *                             ENCERRAM O PERIODO CONTABIL POR    *
+      *                             DATA DE FECHAMENTO (DT-CCL-CTBL).  *
+      * VRS003 08.08.2026 F7023235  CLASSIFICA CADA CONTA VIA ACHSC600 *
+      *                             E LISTA AS CONTAS SEM CLASSIFICA-  *
+      *                             CAO VALIDA EM EXC600.              *
+      * VRS004 08.08.2026 F7023235  CHECKPOINT/RESTART: GRAVA O PROGRE-*
+      *                             SSO EM CHK601S A CADA BLOCO DE     *
+      *                             REGISTROS E RETOMA DO PONTO ONDE A *
+      *                             EXECUCAO ANTERIOR PAROU.           *
+      * VRS005 08.08.2026 F7023235  LEITURA DO CARTAO ACHP601: PERMITE *
+      *                             RODAR 8 EXECUCOES EM PARALELO, UMA *
+      *                             POR PARTICAO DE DEB307-AGENCIA,    *
+      *                             ACOMPANHANDO O PARTICIONAMENTO(8)  *
+      *                             FISICO DA TDEB307.                *
+      * VRS006 08.08.2026 F7023235  CRITICA AGENCIA/CONTA ANTES DE     *
+      *                             CHAMAR A ACHSC600, EVITANDO A      *
+      *                             CHAMADA PARA CHAVES INVALIDAS.     *
+      * VRS007 08.08.2026 F7023235  GRAVA HEADER E TRAILER NO EXTRATO  *
+      *                             ACH601S, COM TOTAIS DE CONTROLE    *
+      *                             QUE SE AUTOBALANCEIAM CONTRA OS    *
+      *                             REGISTROS DE DETALHE.              *
+      * VRS008 08.08.2026 F7023235  GRAVA O CHECKPOINT SOMENTE APOS O  *
+      *                             REGISTRO TER SIDO TOTALMENTE       *
+      *                             PROCESSADO, E NAO MAIS NO MOMENTO  *
+      *                             DA LEITURA - EVITA QUE O REGISTRO  *
+      *                             NO LIMITE DO INTERVALO SEJA        *
+      *                             SALTADO NA RETOMADA.               *
+      * VRS009 08.08.2026 F7023235  NAO CONSIDERA MAIS UM CHK601S      *
+      *                             VAZIO COMO CHECKPOINT ENCONTRADO - *
+      *                             8300-LIMPAR-CHECKPOINT DEIXA O     *
+      *                             ARQUIVO VAZIO (E NAO INEXISTENTE)  *
+      *                             AO FINAL DE UMA EXECUCAO COM       *
+      *                             SUCESSO, O QUE FAZIA TODA EXECUCAO *
+      *                             SEGUINTE ACUSAR UMA RETOMADA FALSA.*
+      * VRS010 08.08.2026 F7023235  NUMA RETOMADA, O EXC600 PASSA A SER*
+      *                             ABERTO EM EXTEND (E NAO EM OUTPUT)-*
+      *                             ANTES, TODA RETOMADA TRUNCAVA O    *
+      *                             EXC600, PERDENDO AS EXCECOES JA    *
+      *                             GRAVADAS PELA EXECUCAO ANTERIOR,   *
+      *                             POIS 1130-SALTAR-DEB307 NAO        *
+      *                             RECLASSIFICA OS REGISTROS SALTADOS.*
+      *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    SELECT ACH601S ASSIGN TO UT-S-ACH601S.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ACH601S  ASSIGN TO UT-S-ACH601S
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXC600   ASSIGN TO UT-S-ACHEXC1
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHK601S  ASSIGN TO UT-S-CHK601S
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-FS-CHK601S.
+
+           SELECT ACHP601  ASSIGN TO UT-S-ACHP601
+                  ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-      *FD  ACH601S
-      *    BLOCK  0
-      *    RECORD 020
-      *    RECORDING F.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
 
-      *01  REGISTRO-ACH601S  PIC X(020).
-      *01  FILLER REDEFINES REGISTRO-ACH601S.
-      *    03  DT-CCL-CTBL   PIC X(10).
-      *    03  REG-C        PIC 9(5) COMP.
-      *    03  FILLER        PIC X(6).
+       01  DEB307-REGISTRO            PIC X(371).
 
-
-      *
-       WORKING-STORAGE SECTION.
+       FD  ACH601S
+           BLOCK  0
+           RECORD CONTAINS 22 CHARACTERS
+           RECORDING F.
 
        01  REGISTRO-ACH601S.
            03  DT-CCL-CTBL   PIC X(10).
            03  REG-C         PIC S9(11)V COMP-3.
            03  FILLER        PIC X(6).
-       PROCEDURE DIVISION.
-      *    OPEN OUTPUT ACH601S.
 
-           MOVE "01.03.2024"   TO DT-CCL-CTBL.
-           MOVE 12345          TO REG-C.
+      *----------------------------------------------------------------*
+      * VISAO DE HEADER E DE TRAILER DO EXTRATO ACH601S, PARA QUE A    *
+      * PRIMEIRA E A ULTIMA LINHA CARREGUEM TOTAIS DE CONTROLE QUE SE  *
+      * AUTOBALANCEIAM CONTRA OS REGISTROS DE DETALHE GRAVADOS ENTRE   *
+      * ELAS (MESMA TECNICA DE REDEFINES JA USADA NO DEBK1122).        *
+      *----------------------------------------------------------------*
+       01  ACH601S-REG-HEADER  REDEFINES  REGISTRO-ACH601S.
+           03  ACH601S-H-TIPO-REG   PIC X(10).
+           03  ACH601S-H-DATA-EXEC  PIC X(10).
+           03  FILLER               PIC X(02).
+
+       01  ACH601S-REG-TRAILER REDEFINES  REGISTRO-ACH601S.
+           03  ACH601S-T-TIPO-REG   PIC X(10).
+           03  ACH601S-T-TOT-CONTAS PIC S9(11)V COMP-3.
+           03  ACH601S-T-QT-REG-DET PIC S9(09)  COMP-3.
+           03  FILLER               PIC X(01).
+
+       FD  EXC600
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-EXC600.
+           03  EXC600-AGENCIA       PIC 9(005).
+           03  EXC600-CONTA         PIC 9(011).
+           03  EXC600-CD-SQL        PIC S9(003).
+           03  EXC600-CD-RTN        PIC S9(004).
+           03  EXC600-MSG-RTN       PIC X(050).
+           03  FILLER               PIC X(007).
+
+      *----------------------------------------------------------------*
+      * ARQUIVO DE CHECKPOINT DO EXTRATO ACH601S.                      *
+      * TIPO "C" = REGISTRO DE CONTROLE (QTDE DE DEB307 JA LIDOS).     *
+      * TIPO "D" = UM ITEM DA TABELA DE ACUMULO POR DATA DE FECHAMENTO.*
+      *----------------------------------------------------------------*
+       FD  CHK601S
+           BLOCK  0
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING F.
 
-      *    WRITE REGISTRO-ACH601S.
+       01  REGISTRO-CHK601S.
+           03  CHK601S-TIPO         PIC X(01).
+           03  CHK601S-QTDE         PIC 9(09).
+           03  CHK601S-DATA         PIC X(10).
 
+      *----------------------------------------------------------------*
+      * CARTAO DE PARAMETRO - NUMERO DA PARTICAO (1 A 8) DE DEB307 A   *
+      * SER PROCESSADA POR ESTA EXECUCAO. ZERO PROCESSA TODAS (SEM     *
+      * PARTICIONAMENTO), PARA RODAR O JOB EM UM UNICO PASSO.          *
+      *----------------------------------------------------------------*
+       FD  ACHP601
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
 
-           DISPLAY LENGTH OF REG-C.
+       01  REGISTRO-ACHP601.
+           03  ACHP601-PARTICAO     PIC 9(001).
+           03  FILLER               PIC X(079).
 
-      *    CLOSE ACH601S.
+      *
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DE CHAMADA DA SUBROTINA ACHSC600 (BOOK ACHKC600).   *
+      *----------------------------------------------------------------*
+       01  ACHSC600-PARM.
+           COPY ACHKC600.
+
+      *----------------------------------------------------------------*
+      * TABELA DE ACUMULO POR DATA DE FECHAMENTO CONTABIL.              *
+      *----------------------------------------------------------------*
+       01  WS-TAB-FECHAMENTO.
+           03  WS-TAB-MAX          PIC S9(4) COMP     VALUE ZERO.
+           03  WS-TAB-ITEM         OCCURS 50 TIMES.
+               05  WS-TAB-DATA     PIC X(10).
+               05  WS-TAB-CONT     PIC S9(9) COMP.
+
+       01  WS-IDX                  PIC S9(4) COMP     VALUE ZERO.
+       01  WS-DATA-FMT             PIC X(10)           VALUE SPACES.
+       01  WS-ANO                  PIC X(04)           VALUE SPACES.
+       01  WS-MES                  PIC X(02)           VALUE SPACES.
+       01  WS-DIA                  PIC X(02)           VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * DATA DE EXECUCAO (PARA O HEADER) E TOTAL GERAL DE CONTAS       *
+      * ENCERRADAS SOMADO EM TODAS AS DATAS DE FECHAMENTO (PARA O      *
+      * TRAILER), QUE DEVE FECHAR CONTRA A SOMA DE REG-C DOS           *
+      * REGISTROS DE DETALHE GRAVADOS.                                 *
+      *----------------------------------------------------------------*
+       01  WS-DATA-EXEC-AMD         PIC 9(08)           VALUE ZERO.
+       01  WS-DATA-EXEC-FMT         PIC X(10)           VALUE SPACES.
+       01  WS-TOTAL-CONTAS          PIC S9(11) COMP     VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * CONTROLE DE CHECKPOINT/RESTART DO EXTRATO ACH601S.             *
+      *----------------------------------------------------------------*
+       01  WS-FS-CHK601S           PIC X(02)           VALUE "00".
+       01  WS-REGISTROS-LIDOS      PIC 9(09) COMP      VALUE ZERO.
+       01  WS-CKP-INTERVALO        PIC 9(09) COMP      VALUE 1000.
+       01  WS-CKP-QTDE-RESTO       PIC 9(09) COMP      VALUE ZERO.
+       01  WS-CKP-QTDE-RESULT      PIC 9(09) COMP      VALUE ZERO.
+       01  WS-QTD-SALTAR           PIC 9(09) COMP      VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * CONTROLE DE PARTICIONAMENTO DA EXECUCAO (CARTAO ACHP601).      *
+      * WS-PARTICAO-EXEC = 0 SIGNIFICA "SEM PARTICIONAMENTO" (PROCESSA *
+      * TODAS AS AGENCIAS). DE 1 A 8, SO SAO CLASSIFICADAS/ACUMULADAS  *
+      * AS CONTAS CUJA DEB307-AGENCIA CAIA NAQUELA PARTICAO, A MESMA   *
+      * DIVISAO (AGENCIA MOD 8) USADA NO PARTICIONAMENTO FISICO DA     *
+      * TDEB307.                                                       *
+      *----------------------------------------------------------------*
+       01  WS-PARTICAO-EXEC         PIC 9(001) COMP    VALUE ZERO.
+       01  WS-PARTICAO-CONTA        PIC 9(001) COMP    VALUE ZERO.
+       01  WS-PARTICAO-RESTO        PIC 9(004) COMP    VALUE ZERO.
+       01  WS-PARTICAO-RESULT       PIC 9(009) COMP    VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * CRITICA DE AGENCIA/CONTA ANTES DA CHAMADA A ACHSC600.          *
+      *----------------------------------------------------------------*
+       01  WS-EDIT-CD-RTN            PIC S9(004) COMP  VALUE 9001.
+       01  WS-EDIT-MSG-AGENCIA       PIC X(050)
+               VALUE "AGENCIA INVALIDA - CONTA NAO CLASSIFICADA".
+       01  WS-EDIT-MSG-CONTA         PIC X(050)
+               VALUE "CONTA INVALIDA - CONTA NAO CLASSIFICADA".
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307    PIC X(01)           VALUE "N".
+               88  WS-EOF-DEB307                       VALUE "Y".
+           03  WS-SW-ACHOU         PIC X(01)           VALUE "N".
+               88  WS-ACHOU                             VALUE "Y".
+           03  WS-SW-EOF-CHECKPT   PIC X(01)           VALUE "N".
+               88  WS-EOF-CHECKPT                       VALUE "Y".
+           03  WS-SW-CHECKPT-ACHADO PIC X(01)          VALUE "N".
+               88  WS-CHECKPT-ACHADO                    VALUE "Y".
+           03  WS-SW-CONTA-VALIDA  PIC X(01)           VALUE "S".
+               88  WS-CONTA-VALIDA                      VALUE "S".
+
+       PROCEDURE DIVISION.
 
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR    THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR      THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR       THRU 8000-FIM.
            STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO.  *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT ACH601S.
+           MOVE ZERO  TO WS-TAB-MAX.
+           MOVE ZERO  TO WS-REGISTROS-LIDOS.
+           MOVE ZERO  TO WS-TOTAL-CONTAS.
+           PERFORM 1150-GRAVAR-HEADER-ACH601S THRU 1150-FIM.
+           PERFORM 1140-LER-PARTICAO THRU 1140-FIM.
+           PERFORM 1100-RETOMAR-CHECKPOINT THRU 1100-FIM.
+           PERFORM 1160-ABRIR-EXC600 THRU 1160-FIM.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1160-ABRIR-EXC600 - NUMA RETOMADA, O EXC600 E ABERTO EM EXTEND *
+      *                     PARA PRESERVAR AS EXCECOES JA GRAVADAS     *
+      *                     PELA EXECUCAO ANTERIOR (QUE NAO SAO        *
+      *                     RECLASSIFICADAS PELO SALTO DE REGISTROS DE *
+      *                     1130-SALTAR-DEB307); NUMA EXECUCAO NOVA, E *
+      *                     ABERTO EM OUTPUT COMO SEMPRE.              *
+      *----------------------------------------------------------------*
+       1160-ABRIR-EXC600.
+           IF WS-CHECKPT-ACHADO
+               OPEN EXTEND EXC600
+           ELSE
+               OPEN OUTPUT EXC600
+           END-IF.
+       1160-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1150-GRAVAR-HEADER-ACH601S - PRIMEIRO REGISTRO DO EXTRATO,     *
+      *                              IDENTIFICANDO-O E MARCANDO A      *
+      *                              DATA DE EXECUCAO.                 *
+      *----------------------------------------------------------------*
+       1150-GRAVAR-HEADER-ACH601S.
+           ACCEPT WS-DATA-EXEC-AMD FROM DATE YYYYMMDD.
+           MOVE WS-DATA-EXEC-AMD(1:4) TO WS-ANO.
+           MOVE WS-DATA-EXEC-AMD(5:2) TO WS-MES.
+           MOVE WS-DATA-EXEC-AMD(7:2) TO WS-DIA.
+           STRING WS-ANO "-" WS-MES "-" WS-DIA
+               DELIMITED BY SIZE INTO WS-DATA-EXEC-FMT.
+           MOVE SPACES      TO REGISTRO-ACH601S.
+           MOVE "HEADER"    TO ACH601S-H-TIPO-REG.
+           MOVE WS-DATA-EXEC-FMT TO ACH601S-H-DATA-EXEC.
+           WRITE REGISTRO-ACH601S.
+       1150-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1140-LER-PARTICAO - LE O CARTAO ACHP601 COM O NUMERO DA         *
+      *                     PARTICAO DE DEB307-AGENCIA A PROCESSAR     *
+      *                     NESTA EXECUCAO. AUSENCIA DO CARTAO EQUIVALE*
+      *                     A PARTICAO ZERO (SEM PARTICIONAMENTO).     *
+      *----------------------------------------------------------------*
+       1140-LER-PARTICAO.
+           MOVE ZERO TO WS-PARTICAO-EXEC.
+           OPEN INPUT ACHP601.
+           READ ACHP601
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ACHP601-PARTICAO TO WS-PARTICAO-EXEC
+           END-READ.
+           CLOSE ACHP601.
+       1140-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1100-RETOMAR-CHECKPOINT - SE EXISTIR UM CHECKPOINT DE UMA       *
+      *                           EXECUCAO ANTERIOR, RECARREGA A       *
+      *                           TABELA DE ACUMULO E SALTA OS         *
+      *                           REGISTROS DE DEB307 JA PROCESSADOS.  *
+      *----------------------------------------------------------------*
+       1100-RETOMAR-CHECKPOINT.
+           OPEN INPUT CHK601S.
+           IF WS-FS-CHK601S = "00"
+               MOVE "N" TO WS-SW-EOF-CHECKPT
+               PERFORM 1110-LER-CHECKPOINT THRU 1110-FIM
+               IF WS-EOF-CHECKPT
+      *        CHK601S EXISTE MAS ESTA VAZIO (8300-LIMPAR-CHECKPOINT DE
+      *        UMA EXECUCAO ANTERIOR QUE TERMINOU COM SUCESSO) - NAO HA
+      *        CHECKPOINT A RETOMAR.
+                   CLOSE CHK601S
+               ELSE
+                   MOVE "Y" TO WS-SW-CHECKPT-ACHADO
+                   PERFORM 1120-APLICAR-CHECKPOINT THRU 1120-FIM
+                       UNTIL WS-EOF-CHECKPT
+                   CLOSE CHK601S
+                   DISPLAY "ACHPCT99 - CHECKPOINT ENCONTRADO. "
+                       "RETOMANDO APOS " WS-REGISTROS-LIDOS
+                       " REGISTROS."
+                   MOVE WS-REGISTROS-LIDOS TO WS-QTD-SALTAR
+                   MOVE ZERO TO WS-REGISTROS-LIDOS
+                   PERFORM 1130-SALTAR-DEB307 THRU 1130-FIM
+                       UNTIL WS-REGISTROS-LIDOS >= WS-QTD-SALTAR
+                          OR WS-EOF-DEB307
+               END-IF
+           END-IF.
+       1100-FIM.
+           EXIT.
+
+       1110-LER-CHECKPOINT.
+           READ CHK601S
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-CHECKPT
+           END-READ.
+       1110-FIM.
+           EXIT.
+
+       1120-APLICAR-CHECKPOINT.
+           IF CHK601S-TIPO = "C"
+               MOVE CHK601S-QTDE TO WS-REGISTROS-LIDOS
+           ELSE
+               ADD 1 TO WS-TAB-MAX
+               MOVE CHK601S-DATA TO WS-TAB-DATA(WS-TAB-MAX)
+               MOVE CHK601S-QTDE TO WS-TAB-CONT(WS-TAB-MAX)
+           END-IF.
+           PERFORM 1110-LER-CHECKPOINT THRU 1110-FIM.
+       1120-FIM.
+           EXIT.
+
+       1130-SALTAR-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+           IF NOT WS-EOF-DEB307
+               ADD 1 TO WS-REGISTROS-LIDOS
+           END-IF.
+       1130-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - UM REGISTRO DE DEB307 POR EXECUCAO.           *
+      *================================================================*
+       2000-PROCESSAR.
+           PERFORM 2010-PERTENCE-PARTICAO THRU 2010-FIM.
+           IF WS-PARTICAO-EXEC = ZERO
+              OR WS-PARTICAO-CONTA = WS-PARTICAO-EXEC
+               PERFORM 2300-CLASSIFICAR-CONTA THRU 2300-FIM
+               IF DEB307-SITUACAO = 5 OR DEB307-SITUACAO = 9
+                   PERFORM 2200-ACUMULAR THRU 2200-FIM
+               END-IF
+           END-IF.
+           PERFORM 2050-VERIFICAR-CHECKPOINT THRU 2050-FIM.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2050-VERIFICAR-CHECKPOINT - GRAVA O CHECKPOINT PELA QUANTIDADE *
+      *                             DE REGISTROS JA TOTALMENTE         *
+      *                             PROCESSADOS (CLASSIFICADOS/ACUMU-  *
+      *                             LADOS), NUNCA PELA QUANTIDADE LIDA *
+      *                             ANTECIPADAMENTE - DO CONTRARIO O   *
+      *                             REGISTRO QUE CAI NO LIMITE DO      *
+      *                             INTERVALO SERIA SALTADO NA         *
+      *                             RETOMADA SEM TER SIDO PROCESSADO.  *
+      *----------------------------------------------------------------*
+       2050-VERIFICAR-CHECKPOINT.
+           DIVIDE WS-REGISTROS-LIDOS BY WS-CKP-INTERVALO
+               GIVING WS-CKP-QTDE-RESULT
+               REMAINDER WS-CKP-QTDE-RESTO.
+           IF WS-CKP-QTDE-RESTO = ZERO
+               PERFORM 8200-GRAVAR-CHECKPOINT THRU 8200-FIM
+           END-IF.
+       2050-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2010-PERTENCE-PARTICAO - CALCULA A PARTICAO (1 A 8) DA CONTA   *
+      *                          ATUAL, PELO MESMO CRITERIO DE         *
+      *                          PARTICIONAMENTO FISICO DA TDEB307     *
+      *                          (DEB307-AGENCIA MOD 8).               *
+      *----------------------------------------------------------------*
+       2010-PERTENCE-PARTICAO.
+           DIVIDE DEB307-AGENCIA BY 8
+               GIVING WS-PARTICAO-RESULT
+               REMAINDER WS-PARTICAO-RESTO.
+           ADD 1 TO WS-PARTICAO-RESTO GIVING WS-PARTICAO-CONTA.
+       2010-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-LER-DEB307                                                *
+      *----------------------------------------------------------------*
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+           IF NOT WS-EOF-DEB307
+               ADD 1 TO WS-REGISTROS-LIDOS
+           END-IF.
+       2100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-ACUMULAR - SOMA A CONTA NO GRUPO DA SUA DATA DE FECHAMENTO*
+      *----------------------------------------------------------------*
+       2200-ACUMULAR.
+           PERFORM 2210-LOCALIZAR-DATA THRU 2210-FIM.
+       2200-FIM.
+           EXIT.
+
+       2210-LOCALIZAR-DATA.
+           MOVE "N" TO WS-SW-ACHOU.
+           PERFORM 2220-FORMATAR-DATA THRU 2220-FIM.
+           MOVE 1 TO WS-IDX.
+           PERFORM 2230-COMPARAR-DATA THRU 2230-FIM
+               UNTIL WS-IDX > WS-TAB-MAX OR WS-ACHOU.
+           IF NOT WS-ACHOU
+               ADD 1 TO WS-TAB-MAX
+               MOVE WS-DATA-FMT TO WS-TAB-DATA(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-CONT(WS-TAB-MAX)
+               MOVE WS-TAB-MAX TO WS-IDX
+           END-IF.
+           ADD 1 TO WS-TAB-CONT(WS-IDX).
+       2210-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2220-FORMATAR-DATA - AAAA-MM-DD (DEB307-DT-ULT-ATIV) PARA      *
+      *                      DD.MM.AAAA (DT-CCL-CTBL).                *
+      *----------------------------------------------------------------*
+       2220-FORMATAR-DATA.
+           UNSTRING DEB307-DT-ULT-ATIV DELIMITED BY "-"
+               INTO WS-ANO WS-MES WS-DIA.
+           STRING WS-DIA "." WS-MES "." WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-FMT.
+       2220-FIM.
+           EXIT.
+
+       2230-COMPARAR-DATA.
+           IF WS-TAB-DATA(WS-IDX) = WS-DATA-FMT
+               MOVE "Y" TO WS-SW-ACHOU
+           ELSE
+               ADD 1 TO WS-IDX
+           END-IF.
+       2230-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2300-CLASSIFICAR-CONTA - CRITICA A AGENCIA/CONTA DA CONTA      *
+      *                          ATUAL; SE VALIDA, CHAMA A ACHSC600 E  *
+      *                          LISTA A EXCECAO QUANDO A CONTA NAO    *
+      *                          TEM CLASSIFICACAO TAXONOMICA VALIDA;  *
+      *                          SE INVALIDA, NEM CHEGA A CHAMAR A     *
+      *                          ACHSC600.                             *
+      *================================================================*
+       2300-CLASSIFICAR-CONTA.
+           PERFORM 2290-CRITICAR-CONTA THRU 2290-FIM.
+           IF WS-CONTA-VALIDA
+               MOVE DEB307-AGENCIA TO ACHSC600-AGENCIA
+               MOVE DEB307-CONTA   TO ACHSC600-CONTA
+               CALL "ACHSC600" USING ACHSC600-PARM
+               IF ACHSC600-CD-RTN > 0
+                   PERFORM 2310-GRAVAR-EXCECAO THRU 2310-FIM
+               END-IF
+           END-IF.
+       2300-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2290-CRITICAR-CONTA - AGENCIA E CONTA TEM QUE SER MAIORES QUE  *
+      *                       ZERO PARA SEREM PASSADAS A ACHSC600.     *
+      *----------------------------------------------------------------*
+       2290-CRITICAR-CONTA.
+           MOVE "S" TO WS-SW-CONTA-VALIDA.
+           MOVE ZERO   TO ACHSC600-CD-SQL.
+           MOVE SPACES TO ACHSC600-MSG-RTN.
+           IF DEB307-AGENCIA NOT > ZERO
+               MOVE "N"              TO WS-SW-CONTA-VALIDA
+               MOVE WS-EDIT-CD-RTN   TO ACHSC600-CD-RTN
+               MOVE WS-EDIT-MSG-AGENCIA TO ACHSC600-MSG-RTN
+               PERFORM 2310-GRAVAR-EXCECAO THRU 2310-FIM
+           ELSE
+               IF DEB307-CONTA NOT > ZERO
+                   MOVE "N"              TO WS-SW-CONTA-VALIDA
+                   MOVE WS-EDIT-CD-RTN   TO ACHSC600-CD-RTN
+                   MOVE WS-EDIT-MSG-CONTA TO ACHSC600-MSG-RTN
+                   PERFORM 2310-GRAVAR-EXCECAO THRU 2310-FIM
+               END-IF
+           END-IF.
+       2290-FIM.
+           EXIT.
+
+       2310-GRAVAR-EXCECAO.
+           MOVE DEB307-AGENCIA   TO EXC600-AGENCIA.
+           MOVE DEB307-CONTA     TO EXC600-CONTA.
+           MOVE ACHSC600-CD-SQL  TO EXC600-CD-SQL.
+           MOVE ACHSC600-CD-RTN  TO EXC600-CD-RTN.
+           MOVE ACHSC600-MSG-RTN TO EXC600-MSG-RTN.
+           WRITE REGISTRO-EXC600.
+       2310-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR - GRAVA UM REGISTRO ACH601S POR DATA DE          *
+      *                 FECHAMENTO E FECHA OS ARQUIVOS.                *
+      *================================================================*
+       8000-ENCERRAR.
+           MOVE 1 TO WS-IDX.
+           PERFORM 8100-GRAVAR-EXTRATO THRU 8100-FIM
+               UNTIL WS-IDX > WS-TAB-MAX.
+           PERFORM 8150-GRAVAR-TRAILER-ACH601S THRU 8150-FIM.
+           CLOSE DEB307.
+           CLOSE ACH601S.
+           CLOSE EXC600.
+           PERFORM 8300-LIMPAR-CHECKPOINT THRU 8300-FIM.
+       8000-FIM.
+           EXIT.
+
+       8100-GRAVAR-EXTRATO.
+           MOVE WS-TAB-DATA(WS-IDX) TO DT-CCL-CTBL.
+           MOVE WS-TAB-CONT(WS-IDX) TO REG-C.
+           WRITE REGISTRO-ACH601S.
+           ADD WS-TAB-CONT(WS-IDX) TO WS-TOTAL-CONTAS.
+           ADD 1 TO WS-IDX.
+       8100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8150-GRAVAR-TRAILER-ACH601S - ULTIMO REGISTRO DO EXTRATO, COM  *
+      *                               A QUANTIDADE DE REGISTROS DE     *
+      *                               DETALHE GRAVADOS (WS-TAB-MAX) E  *
+      *                               A SOMA GERAL DE REG-C, PARA O    *
+      *                               LEITOR CONFERIR O EXTRATO POR    *
+      *                               AUTOBALANCEAMENTO.                *
+      *----------------------------------------------------------------*
+       8150-GRAVAR-TRAILER-ACH601S.
+           MOVE SPACES            TO REGISTRO-ACH601S.
+           MOVE "TRAILER"         TO ACH601S-T-TIPO-REG.
+           MOVE WS-TOTAL-CONTAS   TO ACH601S-T-TOT-CONTAS.
+           MOVE WS-TAB-MAX        TO ACH601S-T-QT-REG-DET.
+           WRITE REGISTRO-ACH601S.
+       8150-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8200-GRAVAR-CHECKPOINT - REGRAVA O CHECKPOINT POR COMPLETO COM *
+      *                          A QUANTIDADE DE REGISTROS LIDOS E O   *
+      *                          CONTEUDO ATUAL DA TABELA DE ACUMULO.  *
+      *----------------------------------------------------------------*
+       8200-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHK601S.
+           MOVE "C"              TO CHK601S-TIPO.
+           MOVE WS-REGISTROS-LIDOS TO CHK601S-QTDE.
+           MOVE SPACES           TO CHK601S-DATA.
+           WRITE REGISTRO-CHK601S.
+           MOVE 1 TO WS-IDX.
+           PERFORM 8210-GRAVAR-ITEM-CKP THRU 8210-FIM
+               UNTIL WS-IDX > WS-TAB-MAX.
+           CLOSE CHK601S.
+       8200-FIM.
+           EXIT.
+
+       8210-GRAVAR-ITEM-CKP.
+           MOVE "D"                 TO CHK601S-TIPO.
+           MOVE WS-TAB-DATA(WS-IDX) TO CHK601S-DATA.
+           MOVE WS-TAB-CONT(WS-IDX) TO CHK601S-QTDE.
+           WRITE REGISTRO-CHK601S.
+           ADD 1 TO WS-IDX.
+       8210-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8300-LIMPAR-CHECKPOINT - RUN COMPLETADO COM SUCESSO: DESCARTA  *
+      *                          O CHECKPOINT PARA QUE UMA PROXIMA     *
+      *                          EXECUCAO COMECE DO INICIO.            *
+      *----------------------------------------------------------------*
+       8300-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHK601S.
+           CLOSE CHK601S.
+       8300-FIM.
+           EXIT.
       * ----------------------------------------------------------------
