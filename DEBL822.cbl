@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBL822.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. CARGA DO ARQUIVO      *
+      *                             SEQUENCIAL DO ESCAI (DEB1122) PARA *
+      *                             UM ARQUIVO INDEXADO (KSDS) CHAVEADO*
+      *                             POR PREFIXO + NUMERO DA OPERACAO,  *
+      *                             PERMITINDO CONSULTA DIRETA A UMA   *
+      *                             OPERACAO DE PREJUIZO SEM PRECISAR  *
+      *                             LER O ARQUIVO DO INICIO.           *
+      * VRS002 08.08.2026 F7023235  GRAVACAO POR ACESSO RANDOM: O      *
+      *                             ESCAI NAO CHEGA EM ORDEM           *
+      *                             ASCENDENTE DE PREFIXO+OPERACAO, O  *
+      *                             QUE VIOLAVA A EXIGENCIA DO ACESSO  *
+      *                             SEQUENCIAL E FAZIA REGISTROS FORA  *
+      *                             DE ORDEM SEREM REJEITADOS COMO     *
+      *                             CHAVE DUPLICADA.                   *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB1122  ASSIGN TO UT-S-DEBK1122
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEB1122X ASSIGN TO UT-S-DEBK1122X
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS DEB1122X-CHAVE
+                  FILE STATUS   IS WS-FS-DEB1122X.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * ARQUIVO SEQUENCIAL ORIGINAL DO ESCAI (PREJUIZO).               *
+      *----------------------------------------------------------------*
+       FD  DEB1122
+           BLOCK  0
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEB1122           PIC X(13).
+
+      *----------------------------------------------------------------*
+      * NOVA GERACAO INDEXADA (KSDS) DO ESCAI.                         *
+      *----------------------------------------------------------------*
+       FD  DEB1122X
+           RECORD CONTAINS 26 CHARACTERS.
+
+           COPY DEBK1122X.
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK1122.
+
+       01  WS-FS-DEB1122X             PIC X(02)  VALUE "00".
+
+      *----------------------------------------------------------------*
+      * BUFFERS DE LEITURA COM UM REGISTRO DE ANTECIPACAO, PARA        *
+      * RECONHECER O TRAILER SOMENTE QUANDO NAO HOUVER MAIS NADA       *
+      * DEPOIS DELE NO ARQUIVO, E O HEADER PELA POSICAO ORDINAL.       *
+      *----------------------------------------------------------------*
+       01  WS-BUF-CORRENTE            PIC X(13).
+       01  WS-BUF-PROXIMO             PIC X(13).
+       01  WS-POS-CORRENTE            PIC 9(09) COMP  VALUE ZERO.
+       01  WS-POS-PROXIMO             PIC 9(09) COMP  VALUE ZERO.
+       01  WS-QT-REGISTROS-LIDOS      PIC 9(09) COMP  VALUE ZERO.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB1122      PIC X(01)  VALUE "N".
+               88  WS-EOF-DEB1122                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB1122.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB1122.
+           OPEN OUTPUT DEB1122X.
+           PERFORM 2100-LER-PROXIMO THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - O REGISTRO EM WS-BUF-PROXIMO PASSA A SER O    *
+      *                  CORRENTE. SE A LEITURA SEGUINTE ENCONTRAR O   *
+      *                  FIM DO ARQUIVO, O CORRENTE E O TRAILER; SE FOR*
+      *                  O PRIMEIRO REGISTRO LIDO, E O HEADER; CASO    *
+      *                  CONTRARIO, E UM DETALHE OU, QUANDO O PREFIXO  *
+      *                  FOR NEGATIVO, UM CANCELAMENTO (VIDE DEBK1122).*
+      *================================================================*
+       2000-PROCESSAR.
+           MOVE WS-BUF-PROXIMO  TO WS-BUF-CORRENTE.
+           MOVE WS-POS-PROXIMO  TO WS-POS-CORRENTE.
+           MOVE WS-BUF-CORRENTE TO DEB1122-REG-GERAL.
+           PERFORM 2100-LER-PROXIMO THRU 2100-FIM.
+           EVALUATE TRUE
+               WHEN WS-EOF-DEB1122
+                   PERFORM 2400-GRAVAR-TRAILER THRU 2400-FIM
+               WHEN WS-POS-CORRENTE = 1
+                   PERFORM 2300-GRAVAR-HEADER THRU 2300-FIM
+               WHEN DEB1122-PREFIXO IN DEB1122-REG-DETALHE < ZERO
+                   PERFORM 2500-GRAVAR-CANCELAMENTO THRU 2500-FIM
+               WHEN OTHER
+                   PERFORM 2600-GRAVAR-DETALHE THRU 2600-FIM
+           END-EVALUATE.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-PROXIMO.
+           READ DEB1122 INTO WS-BUF-PROXIMO
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB1122
+           END-READ.
+           IF NOT WS-EOF-DEB1122
+               ADD 1 TO WS-QT-REGISTROS-LIDOS
+               MOVE WS-QT-REGISTROS-LIDOS TO WS-POS-PROXIMO
+           END-IF.
+       2100-FIM.
+           EXIT.
+
+       2300-GRAVAR-HEADER.
+           MOVE ZERO                  TO DEB1122X-PREFIXO.
+           MOVE ZERO                  TO DEB1122X-OPERACAO.
+           MOVE "H"                   TO DEB1122X-TIPO.
+           MOVE DEB1122-DT-MOV-AMD IN DEB1122-REG-HEADER
+                                       TO DEB1122X-DATA-AMD.
+           PERFORM 2700-GRAVAR-REGISTRO THRU 2700-FIM.
+       2300-FIM.
+           EXIT.
+
+       2400-GRAVAR-TRAILER.
+           MOVE 99999                 TO DEB1122X-PREFIXO.
+           MOVE 999999999              TO DEB1122X-OPERACAO.
+           MOVE "T"                    TO DEB1122X-TIPO.
+           MOVE ZERO                   TO DEB1122X-DATA-AMD.
+           PERFORM 2700-GRAVAR-REGISTRO THRU 2700-FIM.
+       2400-FIM.
+           EXIT.
+
+       2500-GRAVAR-CANCELAMENTO.
+           MOVE DEB1122-PREFIXO-CANC IN DEB1122-REG-CANCELAMENTO
+                                       TO DEB1122X-PREFIXO.
+           MOVE DEB1122-OPERACAO-CANC IN DEB1122-REG-CANCELAMENTO
+                                       TO DEB1122X-OPERACAO.
+           MOVE "C"                    TO DEB1122X-TIPO.
+           MOVE DEB1122-DT-CANC-AMD IN DEB1122-REG-CANCELAMENTO
+                                       TO DEB1122X-DATA-AMD.
+           PERFORM 2700-GRAVAR-REGISTRO THRU 2700-FIM.
+       2500-FIM.
+           EXIT.
+
+       2600-GRAVAR-DETALHE.
+           MOVE DEB1122-PREFIXO IN DEB1122-REG-DETALHE
+                                       TO DEB1122X-PREFIXO.
+           MOVE DEB1122-OPERACAO IN DEB1122-REG-DETALHE
+                                       TO DEB1122X-OPERACAO.
+           MOVE "D"                    TO DEB1122X-TIPO.
+           MOVE DEB1122-DT-ULT-AMD IN DEB1122-REG-DETALHE
+                                       TO DEB1122X-DATA-AMD.
+           PERFORM 2700-GRAVAR-REGISTRO THRU 2700-FIM.
+       2600-FIM.
+           EXIT.
+
+       2700-GRAVAR-REGISTRO.
+           WRITE REGISTRO-DEB1122X
+               INVALID KEY
+                   DISPLAY "DEBL822 - CHAVE DUPLICADA: "
+                           DEB1122X-PREFIXO "/" DEB1122X-OPERACAO
+           END-WRITE.
+       2700-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB1122.
+           CLOSE DEB1122X.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
