@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBF900.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. SUBROTINA COMUM DE    *
+      *                             FORMATACAO DOS CAMPOS MONETARIOS   *
+      *                             COMP-3, COM PONTO NOS MILHARES E   *
+      *                             VIRGULA NOS CENTAVOS, PARA USO     *
+      *                             POR QUALQUER RELATORIO (VIDE BOOK  *
+      *                             DEBFK900).                         *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DA SUBROTINA - BOOK DEBFK900.                       *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DEBF900-PARM.
+           COPY DEBFK900.
+
+       PROCEDURE DIVISION USING DEBF900-PARM.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           MOVE DEBF900-VALOR TO DEBF900-VALOR-FMT.
+           GOBACK.
+      * ----------------------------------------------------------------
