@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR818.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. AVISO DE RENOVACAO    *
+      *                             DO CHEQUE ESPECIAL: LISTA AS       *
+      *                             CONTAS CUJO DEB307-VENC-CH-ESP     *
+      *                             CAI NOS PROXIMOS 30 DIAS.          *
+      * VRS002 08.08.2026 F7023235  ACRESCENTA AO AVISO O LIMITE DO    *
+      *                             CHEQUE ESPECIAL (DEB307-LIMITE) E  *
+      *                             A DATA DA CONTRATACAO (DEB307-DT-  *
+      *                             CONTRATO), CONFORME SOLICITADO;    *
+      *                             LINHA DE DETALHE AMPLIADA PARA     *
+      *                             132 POSICOES PARA COMPORTAR OS     *
+      *                             NOVOS CAMPOS.                      *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL818  ASSIGN TO UT-S-DEBL818
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+       FD  DEBL818
+           BLOCK  0
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL818           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+       01  WS-DIAS-AVISO              PIC 9(003)       VALUE 30.
+       01  WS-DATA-ATUAL-AMD          PIC 9(008)       VALUE ZERO.
+       01  WS-DATA-VENC-AMD           PIC 9(008)       VALUE ZERO.
+       01  WS-JULIANO-ATUAL           PIC S9(009) COMP.
+       01  WS-JULIANO-VENC            PIC S9(009) COMP.
+       01  WS-DIAS-A-VENCER           PIC S9(009) COMP.
+
+       01  WS-ANO                     PIC X(004)       VALUE SPACES.
+       01  WS-MES                     PIC X(002)       VALUE SPACES.
+       01  WS-DIA                     PIC X(002)       VALUE SPACES.
+
+       01  WS-LINHA-DETALHE.
+           03  WS-DET-AGENCIA         PIC ZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-CONTA           PIC ZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-TITULAR         PIC X(025).
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-LIMITE          PIC ZZZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-DT-CONTRATO     PIC X(010).
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-VENC-CH-ESP     PIC X(010).
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-DIAS-A-VENCER   PIC ZZZ9.
+           03  FILLER                 PIC X(048)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307       PIC X(01)        VALUE "N".
+               88  WS-EOF-DEB307                        VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-ATUAL-AMD FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL-AMD)
+               TO WS-JULIANO-ATUAL.
+
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT DEBL818.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - SO ENTRAM NO AVISO AS CONTAS ATIVAS COM       *
+      *                  CHEQUE ESPECIAL (DEB307-EMPRESTIMO NOT = 0)   *
+      *                  CUJO VENCIMENTO ESTEJA INFORMADO.             *
+      *================================================================*
+       2000-PROCESSAR.
+           IF DEB307-SITUACAO = 3
+              AND DEB307-EMPRESTIMO NOT = ZERO
+              AND DEB307-VENC-CH-ESP NOT = SPACES
+               PERFORM 2200-VERIFICAR-VENCIMENTO THRU 2200-FIM
+           END-IF.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-VERIFICAR-VENCIMENTO - A CONTA ENTRA NO AVISO QUANDO O    *
+      *                             VENCIMENTO AINDA NAO PASSOU E      *
+      *                             FALTAM NO MAXIMO WS-DIAS-AVISO     *
+      *                             DIAS PARA ELE.                    *
+      *----------------------------------------------------------------*
+       2200-VERIFICAR-VENCIMENTO.
+           UNSTRING DEB307-VENC-CH-ESP DELIMITED BY "-"
+               INTO WS-ANO WS-MES WS-DIA.
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED BY SIZE INTO WS-DATA-VENC-AMD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-DATA-VENC-AMD)
+               TO WS-JULIANO-VENC.
+           SUBTRACT WS-JULIANO-ATUAL FROM WS-JULIANO-VENC
+               GIVING WS-DIAS-A-VENCER.
+           IF WS-DIAS-A-VENCER >= ZERO
+              AND WS-DIAS-A-VENCER <= WS-DIAS-AVISO
+               PERFORM 2300-GRAVAR-AVISO THRU 2300-FIM
+           END-IF.
+       2200-FIM.
+           EXIT.
+
+       2300-GRAVAR-AVISO.
+           MOVE SPACES             TO WS-LINHA-DETALHE.
+           MOVE DEB307-AGENCIA     TO WS-DET-AGENCIA.
+           MOVE DEB307-CONTA       TO WS-DET-CONTA.
+           MOVE DEB307-NOM-TITULAR TO WS-DET-TITULAR.
+           MOVE DEB307-LIMITE      TO WS-DET-LIMITE.
+           MOVE DEB307-DT-CONTRATO TO WS-DET-DT-CONTRATO.
+           MOVE DEB307-VENC-CH-ESP TO WS-DET-VENC-CH-ESP.
+           MOVE WS-DIAS-A-VENCER   TO WS-DET-DIAS-A-VENCER.
+           MOVE WS-LINHA-DETALHE   TO REGISTRO-DEBL818.
+           WRITE REGISTRO-DEBL818.
+       2300-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB307.
+           CLOSE DEBL818.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
