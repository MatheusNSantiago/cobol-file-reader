@@ -3,6 +3,8 @@
       *================================================================*
       *                                                                *
       * VRS001 - 07/03/2024 - F7023235 - IMPLANTACAO.                  *
+      * VRS002 - 08/08/2026 - F7023235 - QUEBRA ACHSC600-SAIDA NOS     *
+      *          CAMPOS NOMEADOS (ITEM 3 DESTE BOOK).                  *
       *                                                                *
       *================================================================*
       * 1) Objetivo:                                                   *
@@ -19,7 +21,14 @@
                05  FILLER                         PIC   X(075).
 
            03  ACHSC600-SAIDA.
-               05  FILLER                         PIC   X(075).
+               05  ACHSC600-CD-CMCP               PIC  S9(003) COMP-3.
+               05  ACHSC600-CD-GR-MCP             PIC  S9(003) COMP-3.
+               05  ACHSC600-CD-LMCP               PIC  S9(003) COMP-3.
+               05  ACHSC600-CD-SMCP               PIC  S9(003) COMP-3.
+               05  ACHSC600-CD-CLSC-CTB-PAPL      PIC  S9(003) COMP-3.
+               05  ACHSC600-DT-INC-VGC-CLSC       PIC   X(010).
+               05  ACHSC600-DT-FIM-VGC-CLSC       PIC   X(010).
+               05  FILLER                         PIC   X(045).
                05  ACHSC600-ERRO.
                    07  ACHSC600-CD-SQL            PIC  S9(003)  COMP-3.
                    07  ACHSC600-CD-RTN            PIC  S9(004)  COMP.
