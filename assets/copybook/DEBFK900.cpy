@@ -0,0 +1,32 @@
+      *================================================================*
+      * DEBFK900 - BOOK DA SUBROTINA DEBF900                           *
+      *================================================================*
+      *                                                                *
+      * VRS001 - 08/08/2026 - F7023235 - IMPLANTACAO.                  *
+      *                                                                *
+      *================================================================*
+      * 1) Objetivo:                                                   *
+      *                                                                *
+      * Rotina comum de formatacao dos campos monetarios COMP-3 dos    *
+      * arquivos DEB307/DEB1122 para impressao em relatorio, com ponto *
+      * separando milhares e virgula separando os centavos.            *
+      *                                                                *
+      *================================================================*
+      * 2) Parametros:
+
+           03  DEBF900-ENTRADA.
+               05  DEBF900-VALOR                  PIC S9(15)V9(02)
+                                                    COMP-3.
+
+           03  DEBF900-SAIDA.
+               05  DEBF900-VALOR-FMT
+                                   PIC -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+      *================================================================*
+      * 3) Descricao:
+      *    DEBF900-VALOR            : VALOR COMP-3 A FORMATAR (ENTRADA)
+      *    DEBF900-VALOR-FMT        : VALOR EDITADO, PONTO NOS MILHARES
+      *                               E VIRGULA NOS CENTAVOS (SAIDA)
+      *
+      *    O PROGRAMA CHAMADOR DEVE TER DECIMAL-POINT IS COMMA EM SEU
+      *    SPECIAL-NAMES PARA QUE A EDICAO SAIA NO FORMATO BRASILEIRO.
+      *----------------------------------------------------------------*
