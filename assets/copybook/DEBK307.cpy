@@ -13,6 +13,7 @@
 000000* BOOK DEBK307 DA TABELA DB2DEB.TDEB307
 000000*
 000000******************************************************************
+000000* VRS119 08.08.2026 F7023235 INCLUI DEB307-DT-ATU-CCF.
 000000* VRS118 28.06.2021 JUNILHO  INUTILIZA O CAMPO RESG-AUTOM.
 000000* VRS117 28.10.2019 JUNILHO  CRIA RESTR-CNPJ-INAPTO.
 000000* VRS116 18.02.2019 JUNILHO  INCLUI GD-MONITORADA EM INDICADORES.
@@ -139,7 +140,7 @@
 000000*    ) END-EXEC.
 000000******************************************************************
 000000
-000000 01  DCLTDEB307               PIC  X(361).
+000000 01  DCLTDEB307               PIC  X(371).
 000000*
 000000 01  FILLER REDEFINES DCLTDEB307.
 000000     03  DEB307-AGENCIA       PIC S9(05)V COMP-3.
@@ -222,6 +223,7 @@
 000000     03  DEB307-RED-BLOQ      PIC S9(01)V COMP-3.
 000000     03  DEB307-IND-MALA      PIC S9(01)V COMP-3.
 000000     03  DEB307-BLOQ-CARTAO   PIC S9(01)V COMP-3.
+000000     03  DEB307-DT-ATU-CCF    PIC  X(10).
 000000*
 000000******************************************************************
 000000* DESCRICAO DOS CAMPOS:                                          *
@@ -712,6 +714,11 @@
 000000*                      0 = NAO ESTAH EM ENCERRAMENTO;            *
 000000*                      1 = ESTAH EM ENCERRAMENTO.                *
 000000*                                                                *
+000000* DEB307-DT-ATU-CCF    DATA EM QUE O DEB307-RESTR-CCF FOI        *
+000000*                      GRAVADO/ATUALIZADO PELA CARGA DO FEED     *
+000000*                      EXTERNO DO CCF. FORMATO AAAA-MM-DD.       *
+000000*                      USADO PARA DETECTAR RESTRICAO VENCIDA.    *
+000000*                                                                *
 000000* DEB307-IND-MALA      IDENTIFICA O NIVEL DE RELACIONAMENTO      *
 000000*            PESSOA FISICA  (DEB307-PESSOA = 1)                  *
 000000*            ----------------------------------                  *
