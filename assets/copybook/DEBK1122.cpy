@@ -4,6 +4,8 @@
 000013*                                                                *
 000030******************************************************************
 000031* VRS001 16.08.2005 ROSSANA     IMPLANTACAO.                     *
+000032* VRS002 08.08.2026 F7023235   INCLUI DEB1122-REG-CANCELAMENTO    *
+000033*                            PARA ESTORNOS DE LANCAMENTOS DO ESCAI.  *
 000100******************************************************************
 000101*
 000102 01  DEB1122-REG-GERAL           PIC  X(13)     VALUE SPACES.
@@ -19,9 +21,11 @@
 000112 01  DEB1122-REG-TRAILER REDEFINES  DEB1122-REG-GERAL.
 000113     03 FILLER                   PIC  X(08).
 000114     03 DEB1122-QT-REG-DET       PIC S9(09)     COMP-3.
-
-000107 01  FILLER REDEFINES  DEB1122-REG-GERAL.
-000114     03 DEB1122-QT-REG-DET       PIC S9(09)     COMP-3.
+000115*
+000116 01  DEB1122-REG-CANCELAMENTO REDEFINES  DEB1122-REG-GERAL.
+000117     03 DEB1122-PREFIXO-CANC    PIC S9(05)     COMP-3.
+000118     03 DEB1122-OPERACAO-CANC   PIC S9(09)     COMP-3.
+000119     03 DEB1122-DT-CANC-AMD     PIC S9(09)     COMP-3.
 000160******************************************************************
 000161*                                                                *
 000162* DESCRICAO DOS CAMPOS:                                          *
@@ -42,4 +46,15 @@
 000177*                                                                *
 000178* DEB1122-QT-REG-DET - QUANTIDADE DE REGISTROS DETALHE           *
 000179*                                                                *
+000180* DEB1122-PREFIXO-CANC  - PREFIXO ORIGINAL DA OPERACAO CANCELADA  *
+000181*                         (GRAVADO COMO O NEGATIVO DO PREFIXO     *
+000182*                         ORIGINAL, MARCANDO O REGISTRO COMO     *
+000183*                         CANCELAMENTO)                          *
+000184*                                                                *
+000185* DEB1122-OPERACAO-CANC - NUMERO DA OPERACAO DE PREJUIZO         *
+000186*                         ORIGINAL QUE FOI REVERTIDA             *
+000187*                                                                *
+000188* DEB1122-DT-CANC-AMD   - DATA DO CANCELAMENTO NO FORMATO        *
+000189*                         AAAAMMDD                               *
+000190*                                                                *
 000250******************************************************************
