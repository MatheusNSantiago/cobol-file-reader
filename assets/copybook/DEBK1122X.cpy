@@ -0,0 +1,41 @@
+000010******************************************************************
+000011*                                                                *
+000012*   LAYOUT DO ARQUIVO INDEXADO (KSDS) DO ESCAI (DEB1122), CHAVEADO*
+000013*   POR PREFIXO + NUMERO DA OPERACAO.                            *
+000014*                                                                *
+000030******************************************************************
+000031* VRS001 08.08.2026 F7023235   IMPLANTACAO.                      *
+000100******************************************************************
+000101*
+000102 01  REGISTRO-DEB1122X.
+000103     03  DEB1122X-CHAVE.
+000104         05  DEB1122X-PREFIXO       PIC S9(005).
+000105         05  DEB1122X-OPERACAO      PIC S9(009).
+000106     03  DEB1122X-TIPO              PIC  X(001).
+000107         88  DEB1122X-HEADER                 VALUE "H".
+000108         88  DEB1122X-DETALHE                VALUE "D".
+000109         88  DEB1122X-TRAILER                VALUE "T".
+000110         88  DEB1122X-CANCELAMENTO           VALUE "C".
+000111     03  DEB1122X-DATA-AMD          PIC S9(009).
+000112     03  FILLER                     PIC  X(002).
+000160******************************************************************
+000161*                                                                *
+000162* DESCRICAO DOS CAMPOS:                                          *
+000163* =====================                                          *
+000164*                                                                *
+000165* DEB1122X-CHAVE       - CHAVE UNICA DO REGISTRO NO KSDS.         *
+000166*                        HEADER  : PREFIXO 00000 / OPERACAO 0    *
+000167*                        TRAILER : PREFIXO 99999 / OPERACAO      *
+000168*                                  999999999                     *
+000169*                        DETALHE/CANCELAMENTO: PREFIXO E OPERACAO*
+000170*                        DA OPERACAO DE PREJUIZO, CONFORME        *
+000171*                        DEB1122-PREFIXO/-OPERACAO OU -CANC EM    *
+000172*                        DEBK1122 (O SINAL DO PREFIXO DIFERENCIA  *
+000173*                        O CANCELAMENTO DO LANCAMENTO ORIGINAL).  *
+000174*                                                                *
+000175* DEB1122X-TIPO        - TIPO DO REGISTRO (H/D/T/C).              *
+000176*                                                                *
+000177* DEB1122X-DATA-AMD    - DATA DO REGISTRO NO FORMATO AAAAMMDD,    *
+000178*                        CONFORME O TIPO (DEB1122-DT-MOV-AMD,     *
+000179*                        -DT-ULT-AMD OU -DT-CANC-AMD).            *
+000250******************************************************************
