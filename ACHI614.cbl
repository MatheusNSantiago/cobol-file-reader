@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHI614.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. INTERFACE CONTABIL:   *
+      *                             CLASSIFICA CADA CONTA ATIVA DE     *
+      *                             DEB307 VIA ACHSC600 E GERA UM      *
+      *                             LANCAMENTO POR CODIGO DE CLASSIFI- *
+      *                             CACAO CONTABIL (CD-CLSC-CTB-PAPL), *
+      *                             SOMANDO O SALDO ATUAL DAS CONTAS.  *
+      * VRS002 08.08.2026 F7023235  PASSA A CHAVEAR O LANCAMENTO POR   *
+      *                             TODA A CLASSIFICACAO DA ACHSC600   *
+      *                             (CARTEIRA/GRUPO/LIVRO/SUBLIVRO/    *
+      *                             TIPO CONTABIL) E A SOMAR TAMBEM    *
+      *                             JUROS, IOF E CPMF DE CADA CONTA.   *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GLI614   ASSIGN TO UT-S-GLI614
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXC614   ASSIGN TO UT-S-ACHEXC2
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+      *----------------------------------------------------------------*
+      * EXTRATO DE LANCAMENTOS CONTABEIS - UM REGISTRO POR CLASSIFICA- *
+      * CAO DA ACHSC600 (CARTEIRA/GRUPO/LIVRO/SUBLIVRO/TIPO CONTABIL), *
+      * SOMANDO SALDO ATUAL, JUROS, IOF E CPMF DAS CONTAS DO GRUPO.    *
+      *----------------------------------------------------------------*
+       FD  GLI614
+           BLOCK  0
+           RECORD CONTAINS 51 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-GLI614.
+           03  GLI614-CD-CMCP          PIC S9(003) COMP-3.
+           03  GLI614-CD-GR-MCP        PIC S9(003) COMP-3.
+           03  GLI614-CD-LMCP          PIC S9(003) COMP-3.
+           03  GLI614-CD-SMCP          PIC S9(003) COMP-3.
+           03  GLI614-CD-CLSC-CTB-PAPL PIC S9(003) COMP-3.
+           03  GLI614-QTD-CONTAS       PIC S9(009) COMP-3.
+           03  GLI614-VALOR            PIC S9(15)V9(2) COMP-3.
+           03  GLI614-JUROS            PIC S9(15)V9(2) COMP-3.
+           03  GLI614-IOF              PIC S9(15)V9(2) COMP-3.
+           03  GLI614-CPMF             PIC S9(15)V9(2) COMP-3.
+
+      *----------------------------------------------------------------*
+      * EXCECOES DE CLASSIFICACAO (CONTA SEM CLASSIFICACAO CONTABIL    *
+      * VALIDA, PORTANTO NAO LANCADA NO EXTRATO CONTABIL).             *
+      *----------------------------------------------------------------*
+       FD  EXC614
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-EXC614.
+           03  EXC614-AGENCIA       PIC 9(005).
+           03  EXC614-CONTA         PIC 9(011).
+           03  EXC614-CD-SQL        PIC S9(003).
+           03  EXC614-CD-RTN        PIC S9(004).
+           03  EXC614-MSG-RTN       PIC X(050).
+           03  FILLER               PIC X(007).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DE CHAMADA DA SUBROTINA ACHSC600 (BOOK ACHKC600).   *
+      *----------------------------------------------------------------*
+       01  ACHSC600-PARM.
+           COPY ACHKC600.
+
+      *----------------------------------------------------------------*
+      * TABELA DE ACUMULO POR CLASSIFICACAO DA ACHSC600 (CARTEIRA/     *
+      * GRUPO/LIVRO/SUBLIVRO/TIPO CONTABIL).                           *
+      *----------------------------------------------------------------*
+       01  WS-TAB-CLASSIF.
+           03  WS-TAB-MAX            PIC S9(4) COMP     VALUE ZERO.
+           03  WS-TAB-ITEM           OCCURS 200 TIMES.
+               05  WS-TAB-CD-CMCP    PIC S9(003) COMP-3.
+               05  WS-TAB-CD-GR-MCP  PIC S9(003) COMP-3.
+               05  WS-TAB-CD-LMCP    PIC S9(003) COMP-3.
+               05  WS-TAB-CD-SMCP    PIC S9(003) COMP-3.
+               05  WS-TAB-CD-CLSC    PIC S9(003) COMP-3.
+               05  WS-TAB-QTDE       PIC S9(009) COMP.
+               05  WS-TAB-VALOR      PIC S9(15)V9(2) COMP-3.
+               05  WS-TAB-JUROS      PIC S9(15)V9(2) COMP-3.
+               05  WS-TAB-IOF        PIC S9(15)V9(2) COMP-3.
+               05  WS-TAB-CPMF       PIC S9(15)V9(2) COMP-3.
+
+       01  WS-IDX                  PIC S9(4) COMP     VALUE ZERO.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307    PIC X(01)           VALUE "N".
+               88  WS-EOF-DEB307                       VALUE "Y".
+           03  WS-SW-ACHOU         PIC X(01)           VALUE "N".
+               88  WS-ACHOU                             VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR    THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR      THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR       THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT GLI614.
+           OPEN OUTPUT EXC614.
+           MOVE ZERO TO WS-TAB-MAX.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - SO ENTRAM NO EXTRATO CONTABIL AS CONTAS       *
+      *                  ATIVAS (DEB307-SITUACAO = 3), CLASSIFICADAS   *
+      *                  COM SUCESSO PELA ACHSC600.                   *
+      *================================================================*
+       2000-PROCESSAR.
+           IF DEB307-SITUACAO = 3
+               PERFORM 2300-CLASSIFICAR-CONTA THRU 2300-FIM
+           END-IF.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-ACUMULAR - SOMA SALDO ATUAL, JUROS, IOF E CPMF DA CONTA   *
+      *                 NO GRUPO DA SUA CLASSIFICACAO (CARTEIRA/GRUPO/ *
+      *                 LIVRO/SUBLIVRO/TIPO CONTABIL).                *
+      *----------------------------------------------------------------*
+       2200-ACUMULAR.
+           PERFORM 2210-LOCALIZAR-CLASSIF THRU 2210-FIM.
+       2200-FIM.
+           EXIT.
+
+       2210-LOCALIZAR-CLASSIF.
+           MOVE "N" TO WS-SW-ACHOU.
+           MOVE 1 TO WS-IDX.
+           PERFORM 2230-COMPARAR-CLASSIF THRU 2230-FIM
+               UNTIL WS-IDX > WS-TAB-MAX OR WS-ACHOU.
+           IF NOT WS-ACHOU
+               ADD 1 TO WS-TAB-MAX
+               MOVE ACHSC600-CD-CMCP   TO WS-TAB-CD-CMCP(WS-TAB-MAX)
+               MOVE ACHSC600-CD-GR-MCP TO WS-TAB-CD-GR-MCP(WS-TAB-MAX)
+               MOVE ACHSC600-CD-LMCP   TO WS-TAB-CD-LMCP(WS-TAB-MAX)
+               MOVE ACHSC600-CD-SMCP   TO WS-TAB-CD-SMCP(WS-TAB-MAX)
+               MOVE ACHSC600-CD-CLSC-CTB-PAPL
+                   TO WS-TAB-CD-CLSC(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-QTDE(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-VALOR(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-JUROS(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-IOF(WS-TAB-MAX)
+               MOVE ZERO TO WS-TAB-CPMF(WS-TAB-MAX)
+               MOVE WS-TAB-MAX TO WS-IDX
+           END-IF.
+           ADD 1 TO WS-TAB-QTDE(WS-IDX).
+           ADD DEB307-SALDO-ATUAL TO WS-TAB-VALOR(WS-IDX).
+           ADD DEB307-JUROS       TO WS-TAB-JUROS(WS-IDX).
+           ADD DEB307-IOF         TO WS-TAB-IOF(WS-IDX).
+           ADD DEB307-CPMF        TO WS-TAB-CPMF(WS-IDX).
+       2210-FIM.
+           EXIT.
+
+       2230-COMPARAR-CLASSIF.
+           IF WS-TAB-CD-CMCP(WS-IDX)   = ACHSC600-CD-CMCP
+              AND WS-TAB-CD-GR-MCP(WS-IDX) = ACHSC600-CD-GR-MCP
+              AND WS-TAB-CD-LMCP(WS-IDX)   = ACHSC600-CD-LMCP
+              AND WS-TAB-CD-SMCP(WS-IDX)   = ACHSC600-CD-SMCP
+              AND WS-TAB-CD-CLSC(WS-IDX)   = ACHSC600-CD-CLSC-CTB-PAPL
+               MOVE "Y" TO WS-SW-ACHOU
+           ELSE
+               ADD 1 TO WS-IDX
+           END-IF.
+       2230-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2300-CLASSIFICAR-CONTA - CHAMA A ACHSC600 PARA A CONTA ATUAL   *
+      *                          E SO ACUMULA QUANDO A CLASSIFICACAO   *
+      *                          CONTABIL FOR VALIDA; CASO CONTRARIO,  *
+      *                          A CONTA VAI PARA O EXTRATO DE         *
+      *                          EXCECOES.                             *
+      *================================================================*
+       2300-CLASSIFICAR-CONTA.
+           MOVE DEB307-AGENCIA TO ACHSC600-AGENCIA.
+           MOVE DEB307-CONTA   TO ACHSC600-CONTA.
+           CALL "ACHSC600" USING ACHSC600-PARM.
+           IF ACHSC600-CD-RTN > 0
+               PERFORM 2310-GRAVAR-EXCECAO THRU 2310-FIM
+           ELSE
+               PERFORM 2200-ACUMULAR THRU 2200-FIM
+           END-IF.
+       2300-FIM.
+           EXIT.
+
+       2310-GRAVAR-EXCECAO.
+           MOVE DEB307-AGENCIA   TO EXC614-AGENCIA.
+           MOVE DEB307-CONTA     TO EXC614-CONTA.
+           MOVE ACHSC600-CD-SQL  TO EXC614-CD-SQL.
+           MOVE ACHSC600-CD-RTN  TO EXC614-CD-RTN.
+           MOVE ACHSC600-MSG-RTN TO EXC614-MSG-RTN.
+           WRITE REGISTRO-EXC614.
+       2310-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR - GRAVA UM LANCAMENTO CONTABIL POR CODIGO DE     *
+      *                 CLASSIFICACAO E FECHA OS ARQUIVOS.            *
+      *================================================================*
+       8000-ENCERRAR.
+           MOVE 1 TO WS-IDX.
+           PERFORM 8100-GRAVAR-LANCAMENTO THRU 8100-FIM
+               UNTIL WS-IDX > WS-TAB-MAX.
+           CLOSE DEB307.
+           CLOSE GLI614.
+           CLOSE EXC614.
+       8000-FIM.
+           EXIT.
+
+       8100-GRAVAR-LANCAMENTO.
+           MOVE WS-TAB-CD-CMCP(WS-IDX)   TO GLI614-CD-CMCP.
+           MOVE WS-TAB-CD-GR-MCP(WS-IDX) TO GLI614-CD-GR-MCP.
+           MOVE WS-TAB-CD-LMCP(WS-IDX)   TO GLI614-CD-LMCP.
+           MOVE WS-TAB-CD-SMCP(WS-IDX)   TO GLI614-CD-SMCP.
+           MOVE WS-TAB-CD-CLSC(WS-IDX)   TO GLI614-CD-CLSC-CTB-PAPL.
+           MOVE WS-TAB-QTDE(WS-IDX)      TO GLI614-QTD-CONTAS.
+           MOVE WS-TAB-VALOR(WS-IDX)     TO GLI614-VALOR.
+           MOVE WS-TAB-JUROS(WS-IDX)     TO GLI614-JUROS.
+           MOVE WS-TAB-IOF(WS-IDX)       TO GLI614-IOF.
+           MOVE WS-TAB-CPMF(WS-IDX)      TO GLI614-CPMF.
+           WRITE REGISTRO-GLI614.
+           ADD 1 TO WS-IDX.
+       8100-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
