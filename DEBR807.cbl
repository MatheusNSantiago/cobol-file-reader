@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR807.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. CONFERE SE A          *
+      *                             QUANTIDADE DE REGISTROS DETALHE    *
+      *                             GRAVADA NO TRAILER DO ARQUIVO DE   *
+      *                             ESCAI (DEB1122-QT-REG-DET) BATE    *
+      *                             COM A QUANTIDADE REAL DE REGISTROS *
+      *                             DETALHE/CANCELAMENTO LIDOS ENTRE O *
+      *                             HEADER E O TRAILER.                *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB1122  ASSIGN TO UT-S-DEBK1122
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL807  ASSIGN TO UT-S-DEBL807
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB1122
+           BLOCK  0
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEB1122           PIC X(13).
+
+       FD  DEBL807
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL807           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK1122.
+
+      *----------------------------------------------------------------*
+      * BUFFERS DE LEITURA COM UM REGISTRO DE ANTECIPACAO, PARA        *
+      * RECONHECER O TRAILER SOMENTE QUANDO NAO HOUVER MAIS NADA       *
+      * DEPOIS DELE NO ARQUIVO.                                        *
+      *----------------------------------------------------------------*
+       01  WS-BUF-CORRENTE            PIC X(13).
+       01  WS-BUF-PROXIMO             PIC X(13).
+       01  WS-POS-CORRENTE            PIC 9(09) COMP  VALUE ZERO.
+       01  WS-POS-PROXIMO             PIC 9(09) COMP  VALUE ZERO.
+       01  WS-QT-REGISTROS-LIDOS      PIC 9(09) COMP  VALUE ZERO.
+       01  WS-QT-DETALHE-REAL         PIC 9(09) COMP  VALUE ZERO.
+
+       01  WS-LINHA-RELATORIO.
+           03  FILLER                 PIC X(35)
+               VALUE "QTD REGISTROS DETALHE - ESPERADO: ".
+           03  WS-REL-ESPERADO        PIC ZZZZZZZZ9.
+           03  FILLER                 PIC X(07)  VALUE " REAL: ".
+           03  WS-REL-REAL            PIC ZZZZZZZZ9.
+           03  WS-REL-STATUS          PIC X(20)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB1122      PIC X(01)  VALUE "N".
+               88  WS-EOF-DEB1122                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR     THRU 2000-FIM
+               UNTIL WS-EOF-DEB1122.
+           PERFORM 8000-ENCERRAR      THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB1122.
+           OPEN OUTPUT DEBL807.
+           PERFORM 2100-LER-PROXIMO THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - O REGISTRO EM WS-BUF-PROXIMO PASSA A SER O    *
+      *                  CORRENTE. SE A LEITURA SEGUINTE ENCONTRAR O   *
+      *                  FIM DO ARQUIVO, O CORRENTE E O TRAILER;       *
+      *                  CASO CONTRARIO, E UM REGISTRO DETALHE (A      *
+      *                  MENOS QUE SEJA O PRIMEIRO REGISTRO, O HEADER).*
+      *================================================================*
+       2000-PROCESSAR.
+           MOVE WS-BUF-PROXIMO TO WS-BUF-CORRENTE.
+           MOVE WS-POS-PROXIMO TO WS-POS-CORRENTE.
+           PERFORM 2100-LER-PROXIMO THRU 2100-FIM.
+           IF WS-EOF-DEB1122
+               PERFORM 2200-VALIDAR-TRAILER THRU 2200-FIM
+           ELSE
+               IF WS-POS-CORRENTE > 1
+                   ADD 1 TO WS-QT-DETALHE-REAL
+               END-IF
+           END-IF.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-PROXIMO.
+           READ DEB1122 INTO WS-BUF-PROXIMO
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB1122
+           END-READ.
+           IF NOT WS-EOF-DEB1122
+               ADD 1 TO WS-QT-REGISTROS-LIDOS
+               MOVE WS-QT-REGISTROS-LIDOS TO WS-POS-PROXIMO
+           END-IF.
+       2100-FIM.
+           EXIT.
+
+       2200-VALIDAR-TRAILER.
+           MOVE WS-BUF-CORRENTE TO DEB1122-REG-GERAL.
+           MOVE DEB1122-QT-REG-DET IN DEB1122-REG-TRAILER
+               TO WS-REL-ESPERADO.
+           MOVE WS-QT-DETALHE-REAL TO WS-REL-REAL.
+           IF DEB1122-QT-REG-DET IN DEB1122-REG-TRAILER
+              = WS-QT-DETALHE-REAL
+               MOVE "CONFORME"          TO WS-REL-STATUS
+           ELSE
+               MOVE "*** DIVERGENTE ***" TO WS-REL-STATUS
+           END-IF.
+           MOVE WS-LINHA-RELATORIO TO REGISTRO-DEBL807.
+           WRITE REGISTRO-DEBL807.
+       2200-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB1122.
+           CLOSE DEBL807.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
