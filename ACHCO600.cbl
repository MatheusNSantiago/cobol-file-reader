@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHCO600.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. TRANSACAO DE CONSULTA *
+      *                             ONLINE A CLASSIFICACAO TAXONOMICA  *
+      *                             DE UMA CONTA (CHAMA A ACHSC600     *
+      *                             PARA A AGENCIA/CONTA INFORMADA).   *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * PARAMETROS DE CHAMADA DA SUBROTINA ACHSC600 (BOOK ACHKC600).   *
+      *----------------------------------------------------------------*
+       01  ACHSC600-PARM.
+           COPY ACHKC600.
+
+       01  WS-SWITCHES.
+           03  WS-SW-CONTINUAR     PIC X(01)          VALUE "S".
+               88  WS-CONTINUAR                         VALUE "S".
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL NOT WS-CONTINUAR.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY "ACHCO600 - CONSULTA DE CLASSIFICACAO DE CONTA".
+           DISPLAY "INFORME AGENCIA 0 (ZERO) PARA ENCERRAR A CONSULTA.".
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - LE A CHAVE DIGITADA, CHAMA A ACHSC600 E       *
+      *                  EXIBE A CLASSIFICACAO OU O ERRO DEVOLVIDO.    *
+      *================================================================*
+       2000-PROCESSAR.
+           PERFORM 2100-LER-CHAVE THRU 2100-FIM.
+           IF ACHSC600-AGENCIA = ZERO
+               MOVE "N" TO WS-SW-CONTINUAR
+           ELSE
+               CALL "ACHSC600" USING ACHSC600-PARM
+               PERFORM 2200-EXIBIR-RESULTADO THRU 2200-FIM
+           END-IF.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-CHAVE.
+           DISPLAY "AGENCIA: " WITH NO ADVANCING.
+           ACCEPT ACHSC600-AGENCIA.
+           IF ACHSC600-AGENCIA NOT = ZERO
+               DISPLAY "CONTA..: " WITH NO ADVANCING
+               ACCEPT ACHSC600-CONTA
+           END-IF.
+       2100-FIM.
+           EXIT.
+
+       2200-EXIBIR-RESULTADO.
+           IF ACHSC600-CD-RTN = ZERO
+               DISPLAY "CD-CMCP...........: " ACHSC600-CD-CMCP
+               DISPLAY "CD-GR-MCP.........: " ACHSC600-CD-GR-MCP
+               DISPLAY "CD-LMCP...........: " ACHSC600-CD-LMCP
+               DISPLAY "CD-SMCP...........: " ACHSC600-CD-SMCP
+               DISPLAY "CD-CLSC-CTB-PAPL..: " ACHSC600-CD-CLSC-CTB-PAPL
+               DISPLAY "VIGENCIA..........: "
+                       ACHSC600-DT-INC-VGC-CLSC " A "
+                       ACHSC600-DT-FIM-VGC-CLSC
+           ELSE
+               DISPLAY "*** ERRO " ACHSC600-CD-RTN " - "
+                       ACHSC600-MSG-RTN
+           END-IF.
+       2200-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           DISPLAY "ACHCO600 - FIM DA CONSULTA.".
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
