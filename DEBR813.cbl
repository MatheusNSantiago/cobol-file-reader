@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBR813.
+       AUTHOR. F7023235.
+      *----------------------------------------------------------------*
+      * HISTORICO DE ALTERACOES:                                      *
+      * VRS001 08.08.2026 F7023235  IMPLANTACAO. RELATORIO DE CONTAS   *
+      *                             COM ISENCAO DE CPMF/IOF AINDA      *
+      *                             ATIVA APOS O ENCERRAMENTO, E DE    *
+      *                             CONTAS COM DADOS DE PESSOA/CARTAO  *
+      *                             INCONSISTENTES.                   *
+      * VRS002 08.08.2026 F7023235  2300-VERIFICAR-PESSOA-CARTAO SO    *
+      *                             ACUSA A INCONSISTENCIA QUANDO A    *
+      *                             CONTA TEM BASE DE ISENCAO (CPMF OU *
+      *                             IOF) ATIVA - SEM ISENCAO, CARTAO   *
+      *                             ATIVO C/ PESSOA IRREGULAR NAO E    *
+      *                             UMA INCONSISTENCIA RELATIVA A      *
+      *                             ISENCAO, SO UM CADASTRO IRREGULAR. *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEB307   ASSIGN TO UT-S-DEBK307
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEBL813  ASSIGN TO UT-S-DEBL813
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEB307
+           BLOCK  0
+           RECORD CONTAINS 371 CHARACTERS
+           RECORDING F.
+
+       01  DEB307-REGISTRO            PIC X(371).
+
+       FD  DEBL813
+           BLOCK  0
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING F.
+
+       01  REGISTRO-DEBL813           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DEBK307.
+
+       01  WS-LINHA-DETALHE.
+           03  WS-DET-AGENCIA         PIC ZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-CONTA           PIC ZZZZZZZZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-SITUACAO        PIC 9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-ISEN-CPMF       PIC ZZZ9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-ISENTO-IOF      PIC 9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-PESSOA          PIC 9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-CARTAO          PIC 9.
+           03  FILLER                 PIC X(001)  VALUE SPACE.
+           03  WS-DET-MOTIVO          PIC X(040).
+           03  FILLER                 PIC X(009)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           03  WS-SW-EOF-DEB307       PIC X(01)   VALUE "N".
+               88  WS-EOF-DEB307                   VALUE "Y".
+
+      *----------------------------------------------------------------*
+      * DEB307-SITUACAO - ESTADOS DE CONTA ENCERRADA.                 *
+      *----------------------------------------------------------------*
+       01  WS-SITUACAO-CHAVE          PIC S9(01)  VALUE ZERO.
+           88  WS-CONTA-ENCERRADA     VALUES 5 6 9.
+
+      *----------------------------------------------------------------*
+      * DEB307-ISEN-CPMF - FAIXAS DE ISENCAO DO CPMF.                 *
+      *----------------------------------------------------------------*
+       01  WS-ISEN-CPMF-CHAVE         PIC S9(04)  VALUE ZERO.
+           88  WS-CPMF-ISENTO         VALUES 7 8 9.
+
+      *----------------------------------------------------------------*
+      * DEB307-ISENTO-IOF - FAIXAS DE ISENCAO DO IOF.                 *
+      *----------------------------------------------------------------*
+       01  WS-ISENTO-IOF-CHAVE        PIC S9(01)  VALUE ZERO.
+           88  WS-IOF-ISENTO          VALUES 1 2 3 8 9.
+
+      *----------------------------------------------------------------*
+      * DEB307-PESSOA - CPF/CNPJ NAO INFORMADO OU IRREGULAR.          *
+      *----------------------------------------------------------------*
+       01  WS-PESSOA-CHAVE            PIC S9(01)  VALUE ZERO.
+           88  WS-PESSOA-IRREGULAR    VALUES 0 3.
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000-MAINLINE                                                  *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-FIM.
+           PERFORM 2000-PROCESSAR   THRU 2000-FIM
+               UNTIL WS-EOF-DEB307.
+           PERFORM 8000-ENCERRAR    THRU 8000-FIM.
+           STOP RUN.
+
+      *================================================================*
+      * 1000-INICIALIZAR                                                *
+      *================================================================*
+       1000-INICIALIZAR.
+           OPEN INPUT  DEB307.
+           OPEN OUTPUT DEBL813.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       1000-FIM.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESSAR - CONFERE CADA CONTA CONTRA AS DUAS SITUACOES   *
+      *                  DE INCONSISTENCIA TRATADAS POR ESTE RELATORIO*
+      *================================================================*
+       2000-PROCESSAR.
+           PERFORM 2200-VERIFICAR-ISENCAO      THRU 2200-FIM.
+           PERFORM 2300-VERIFICAR-PESSOA-CARTAO THRU 2300-FIM.
+           PERFORM 2100-LER-DEB307 THRU 2100-FIM.
+       2000-FIM.
+           EXIT.
+
+       2100-LER-DEB307.
+           READ DEB307 INTO DCLTDEB307
+               AT END
+                   MOVE "Y" TO WS-SW-EOF-DEB307
+           END-READ.
+       2100-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-VERIFICAR-ISENCAO - A CONTA ESTA ENCERRADA (NO MES, NO    *
+      *                          MES ANTERIOR OU NO DIA) MAS AINDA     *
+      *                          CARREGA ISENCAO DE CPMF E/OU DE IOF,  *
+      *                          O QUE CARACTERIZA ISENCAO QUE DEVERIA *
+      *                          TER CADUCADO COM O ENCERRAMENTO.      *
+      *----------------------------------------------------------------*
+       2200-VERIFICAR-ISENCAO.
+           MOVE DEB307-SITUACAO  TO WS-SITUACAO-CHAVE.
+           IF WS-CONTA-ENCERRADA
+               MOVE DEB307-ISEN-CPMF  TO WS-ISEN-CPMF-CHAVE
+               IF WS-CPMF-ISENTO
+                   MOVE "ISENCAO CPMF ATIVA C/ CONTA ENCERRADA"
+                       TO WS-DET-MOTIVO
+                   PERFORM 2400-GRAVAR-EXCECAO THRU 2400-FIM
+               END-IF
+               MOVE DEB307-ISENTO-IOF TO WS-ISENTO-IOF-CHAVE
+               IF WS-IOF-ISENTO
+                   MOVE "ISENCAO IOF ATIVA C/ CONTA ENCERRADA"
+                       TO WS-DET-MOTIVO
+                   PERFORM 2400-GRAVAR-EXCECAO THRU 2400-FIM
+               END-IF
+           END-IF.
+       2200-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2300-VERIFICAR-PESSOA-CARTAO - A CONTA TEM CPF/CNPJ NAO        *
+      *                                INFORMADO OU IRREGULAR, MAS    *
+      *                                AINDA ASSIM POSSUI CARTAO DE    *
+      *                                CREDITO ATIVO.                 *
+      *----------------------------------------------------------------*
+       2300-VERIFICAR-PESSOA-CARTAO.
+           MOVE DEB307-PESSOA     TO WS-PESSOA-CHAVE.
+           MOVE DEB307-ISEN-CPMF  TO WS-ISEN-CPMF-CHAVE.
+           MOVE DEB307-ISENTO-IOF TO WS-ISENTO-IOF-CHAVE.
+           IF WS-PESSOA-IRREGULAR AND DEB307-CARTAO NOT = ZERO
+              AND (WS-CPMF-ISENTO OR WS-IOF-ISENTO)
+               MOVE "CARTAO ATIVO C/ PESSOA IRREGULAR"
+                   TO WS-DET-MOTIVO
+               PERFORM 2400-GRAVAR-EXCECAO THRU 2400-FIM
+           END-IF.
+       2300-FIM.
+           EXIT.
+
+       2400-GRAVAR-EXCECAO.
+           MOVE SPACES            TO WS-LINHA-DETALHE.
+           MOVE DEB307-AGENCIA    TO WS-DET-AGENCIA.
+           MOVE DEB307-CONTA      TO WS-DET-CONTA.
+           MOVE DEB307-SITUACAO   TO WS-DET-SITUACAO.
+           MOVE DEB307-ISEN-CPMF  TO WS-DET-ISEN-CPMF.
+           MOVE DEB307-ISENTO-IOF TO WS-DET-ISENTO-IOF.
+           MOVE DEB307-PESSOA     TO WS-DET-PESSOA.
+           MOVE DEB307-CARTAO     TO WS-DET-CARTAO.
+           MOVE WS-LINHA-DETALHE  TO REGISTRO-DEBL813.
+           WRITE REGISTRO-DEBL813.
+       2400-FIM.
+           EXIT.
+
+      *================================================================*
+      * 8000-ENCERRAR                                                   *
+      *================================================================*
+       8000-ENCERRAR.
+           CLOSE DEB307.
+           CLOSE DEBL813.
+       8000-FIM.
+           EXIT.
+      * ----------------------------------------------------------------
